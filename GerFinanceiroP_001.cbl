@@ -1,930 +1,3383 @@
-      ******************************************************************
-      * Author: NATHAN DE FARIA
-      * Date: 05/01/2022
-      * Purpose: GERENCIADOR FINANCEIRO PESSOAL
-      ******************************************************************
-       IDENTIFICATION DIVISION.
-       PROGRAM-ID. GerFinanceiroP_001.
-       ENVIRONMENT DIVISION.
-       INPUT-OUTPUT SECTION.
-       FILE-CONTROL.
-
-           SELECT ARQ-CONTAS ASSIGN TO
-       'C:\Program Files (x86)\OpenCobolIDE\GnuCOBOL\bin\Pub\Contas.txt'
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FSTATUS.
-
-           SELECT ARQ-RECEITAS ASSIGN TO
-       'C:\Program Files (x86)\OpenCobolIDE\GnuCOBOL\bin\Pub\Receit.txt'
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FSTATUS.
-
-           SELECT ARQ-DESPESAS ASSIGN TO
-       'C:\Program Files (x86)\OpenCobolIDE\GnuCOBOL\bin\Pub\Despes.txt'
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FSTATUS.
-
-           SELECT ARQ-BANCOS ASSIGN TO
-       'C:\Program Files (x86)\OpenCobolIDE\GnuCOBOL\bin\Pub\Banc.txt'
-           ORGANIZATION IS LINE SEQUENTIAL
-           ACCESS MODE IS SEQUENTIAL
-           FILE STATUS IS WS-FSTATUS.
-
-
-
-
-       DATA DIVISION.
-       FILE SECTION.
-           FD ARQ-CONTAS.
-               01 CONT-SLV.
-                   03 CONT-SALD    PIC 999.999,99.
-                   03 FILLER       PIC X VALUE ';'.
-                   03 CONT-TIPO    PIC A(08) VALUE SPACES.
-                   03 FILLER       PIC X VALUE ';'.
-                   03 BANCO-CONT.
-                       05 CONT-ABC-ID  PIC 9(03)   VALUE ZEROS.
-                       05 FILLER       PIC X       VALUE ';'.
-                       05 CONTA-NMBANC PIC A(25)   VALUE SPACES.
-                       05 FILLER       PIC X       VALUE ';'.
-
-           FD ARQ-RECEITAS.
-               01 ARQ-REC.
-                   03 ARQR-ID          PIC 9(04) VALUE ZEROS.
-                   03 FILLER           PIC X(01) VALUE ';'.
-                   03 ARQR-VAL         PIC 9(06).
-                   03 FILLER           PIC X(01) VALUE ';'.
-                   03 ARQR-DAT-RECB.
-                       07 ARQR-DIA-RECB    PIC 9(02).
-                       07 ARQR-MES-RECB    PIC 9(02).
-                       07 ARQR-ANO-RECB    PIC 9(04).
-                   03 ARQR-DAT-ESP.
-                       07 ARQR-DIA-ESP     PIC 9(02).
-                       07 ARQR-MES-ESP     PIC 9(02).
-                       07 ARQR-ANO-ESP     PIC 9(04).
-                   03 FILLER           PIC X(01) VALUE ';'.
-                   03 ARQR-DESC        PIC A(15).
-                   03 FILLER           PIC X(01) VALUE ';'.
-                   03 ARQR-CONTA       PIC A(15).
-                   03 FILLER           PIC X(01) VALUE ';'.
-                   03 ARQR-TIPO        PIC 9(02).
-
-      *     FD ARQ-BANCOS.
-      *         01 ARQ-REC-BANCO.
-      *             03 ARQCOD-BANCO  PIC 9(03).
-      *             03 FILLER        PIC X VALUE ';'.
-      *             03 ARQNME-BANCO  PIC A(30).
-
-
-       WORKING-STORAGE SECTION.
-
-
-
-      *----------------DECLARAÇÃO DE VARIAVEIS E TABLES----------------*
-       01 WS-CONTADORES.
-           03 WS-CONT-01   PIC 9(02) VALUE 1.
-           03 WS-CONT-02   PIC 9(02) VALUE 0.
-           03 WS-CONT-03   PIC 9(02) VALUE 0.
-           03 WS-CONT-04   PIC 9(02) VALUE 0.
-       01 WSR-BANCO.
-           03 WSR-BANCO-TAB OCCURS 13 TIMES.
-               05 WSRCOD-BANCO  PIC 9(03).
-               05 FILLER        PIC X VALUE ';'.
-               05 WSRNME-BANCO  PIC A(30).
-
-       01 WSR-CONTA.
-           03 WSR-CONTASALDO   PIC 999.999,99.
-           03 FILLER           PIC X       VALUE ';'.
-           03 WSR-CONTATIPO    PIC A(08)   VALUE SPACES.
-           03 FILLER           PIC X       VALUE ';'.
-           03 WSR-BANCODACONTA.
-               05 WSR-IDCONTABANCO     PIC 9(03)   VALUE ZEROS.
-               05 FILLER               PIC X       VALUE ';'.
-               05 WSR-NMECONTABANCO    PIC A(25)   VALUE SPACES.
-               05 FILLER               PIC X       VALUE ';'.
-
-
-       01 WS-TESTESDATA.
-           03 WS-TESTE-ANO.
-               05 WS-ANO-X         PIC 9(02) VALUE 0.
-               05 WS-ANO-100       PIC 9(02) VALUE 0.
-               05 WS-ANO-004       PIC 9(02) VALUE 99.
-
-
-       01 WS-DATA-OK       PIC A(02) VALUE 'NO'.
-       01 WS-DIA-OK        PIC A(02) VALUE 'NO'.
-       01 WS-MES-OK        PIC A(02) VALUE 'NO'.
-       01 WS-ANO-OK        PIC A(02) VALUE 'NO'.
-       01 WS-DIA-QTD       PIC 9(02) VALUE ZERO.
-       01 WS-VAL-OK        PIC A(02) VALUE 'NO'.
-       01 WS-SALVA         PIC A(02) VALUE 'NO'.
-       01 WS-CONT-OK       PIC A(02) VALUE 'NO'.
-       01 WS-PAG           PIC A(20) VALUE SPACES.
-       01 WS-MREGI         PIC A(02) VALUE 'NO'.
-       01 WS-ANOBISS       PIC A(02) VALUE 'NO'.
-       01 WS-ABC-OK        PIC A(02) VALUE 'NO'.
-       01 WS-CAD-CONT      PIC A(02) VALUE 'NO'.
-       01 WS-BANCO-OK      PIC A(02) VALUE 'NO'.
-       01 WS-CONTA-TIPO    PIC 9(02) VALUE ZERO.
-       01 WS-LIMPA-TELA    PIC A(02) VALUE 'NO'.
-       01 WS-CONTATIPO-OK  PIC A(02) VALUE 'NO'.
-
-       01 WS-CONTADOR          PIC 9(02) VALUE ZERO.
-       01 WS-FSTATUS           PIC 9(02) VALUE ZEROS.
-       01 WS-STATUSOP          PIC X(35) VALUE SPACE.
-       01 WS-EOF               PIC 9     VALUE ZERO.
-       01 WS-ERROR             PIC X(25) VALUE SPACES.
-
-       01 TAB-BANCO.
-           03 TAB-BANCOS OCCURS 13 TIMES.
-               05 WSR-ID-BANCO     PIC 9(03).
-               05 FILLER           PIC X VALUE ';'.
-               05 WSR-NME-BANCO    PIC A(30).
-
-       01 WS-OPCAO     PIC 9(02) VALUE ZERO.
-       01 WS-TESTE     PIC X(01) VALUE SPACE.
-       01 WS-FIM-LOOP  PIC X(02) VALUE 'NO'.
-
-       01 TAB-RECEITAS.
-           03 TB-REC-ID            PIC X(04) VALUE ZEROS.
-           03 FILLER               PIC X(01) VALUE ';'.
-           03 TB-REC-VALOR         PIC 9(06).
-           03 FILLER               PIC X(01) VALUE ';'.
-           03 TB-DATA-RECEB.
-               07 TB-DIA-RECEB     PIC 9(02).
-               07 TB-MES-RECEB     PIC 9(02).
-               07 TB-ANO-RECEB     PIC 9(04).
-           03 TB-DATA-RECEB-ESP.
-               07 TB-DIA-RECEB-ESP PIC 9(02).
-               07 TB-MES-RECEB-ESP PIC 9(02).
-               07 TB-ANO-RECEB-ESP PIC 9(04).
-           03 FILLER       PIC X(01) VALUE ';'.
-           03 TB-REC-DESC  PIC X(15).
-           03 FILLER       PIC X(01) VALUE ';'.
-           03 TB-REC-CONTA PIC X(15).
-           03 FILLER       PIC X(01) VALUE ';'.
-           03 TB-REC-TIPO  PIC 9(02).
-       LINKAGE SECTION.
-       SCREEN SECTION.
-
-      *------------------LABELS DE DISPLAYS DOS MENUS------------------*
-      *----LABEL CABECALHO PRINCIPAL-----------------------------------*
-       01 LB-CABECALHO.
-           03 BLANK SCREEN.
-
-           03  LINE 01 COL 01 VALUE '                         '
-               BACKGROUND-COLOR IS 03.
-           03  LINE 01 COL 26 VALUE 'GERENCIADOR DE FINANCAS PESSOAL'
-               BACKGROUND-COLOR IS 03 FOREGROUND-COLOR IS 00 .
-           03  LINE 01 COL 56 VALUE '                         '
-               BACKGROUND-COLOR IS 03.
-           03  LINE 02 COL 01 VALUE
-       '                                                              '-
-       '                  '
-               BACKGROUND-COLOR IS 01.
-           03  LINE 02 COL 01 USING WS-PAG
-               BACKGROUND-COLOR IS 01 FOREGROUND-COLOR IS 07.
-
-       01 LB-OPERACAO.
-           03  LINE 24 COL 01 VALUE
-       '                                                              '-
-       '                  '
-               BACKGROUND-COLOR IS 03.
-           03  LINE 24 COL 01 USING WS-STATUSOP FOREGROUND-COLOR IS 00
-               BACKGROUND-COLOR IS 03.
-
-       01 LB-FILE-ST.
-           03 LINE 24 COL 59 VALUE 'FILE STATUS: '
-           FOREGROUND-COLOR IS 04 BACKGROUND-COLOR IS 03.
-           03 LINE 24 COL 74 USING
-           WS-FSTATUS FOREGROUND-COLOR IS 04 BACKGROUND-COLOR IS 03.
-
-
-      *----LABEL DO MENU PRINCIPAL-------------------------------------*
-       01 LB-MENU.
-           03  LINE 06 COL 03 VALUE '01-RECEITAS         '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 07 COL 03 VALUE '02-DESPESAS         '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 08 COL 03 VALUE '03-CONTAS           '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 09 COL 03 VALUE '99-ENCERRAR PROGRAMA'
-           FOREGROUND-COLOR IS 04.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 10 COL 03 VALUE '**COD.: '
-           FOREGROUND-COLOR IS 03.
-           03 LB-OPCAO LINE 10 COL 11 USING WS-OPCAO
-           FOREGROUND-COLOR IS 03.
-           03 FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03 LINE 11 COL 03 VALUE 'DIGITE UMA DAS OPCOES NUMERICAS!'
-           FOREGROUND-COLOR IS 03.
-
-      *----LABELS DA PAGINA DE RECEITAS--------------------------------*
-       01 LB-RECEITAS.
-           03  LINE 06 COL 03 VALUE '01-CADASTRAR RECEITAS          '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 07 COL 03 VALUE '02-EDITAR RECEITAS             '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 08 COL 03 VALUE '03-REMOVER RECEITAS            '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 09 COL 03 VALUE '04-LISTAR RECEITAS(POR PERIODO)'.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 10 COL 03 VALUE '05-LISTAR RECEITAS(POR TIPO)   '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 11 COL 03 VALUE '06-LISTAR TODAS AS RECEITAS    '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 12 COL 03 VALUE '99-VOLTAR AO MENU PRINCIPAL    '
-           FOREGROUND-COLOR IS 04.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 13 COL 03 VALUE '**COD.: '
-           FOREGROUND-COLOR IS 03.
-           03  LB-OPCAO-RECEITA LINE 13 COL 11 USING WS-OPCAO
-           FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 14 COL 03 VALUE 'DIGITE UMA DAS OPCOES NUMERICAS!'
-           FOREGROUND-COLOR IS 03.
-
-      *----LABEL DE CADASTRO DE RECEITAS-------------------------------*
-       01 LB-CADASTRO-RECEITAS.
-           03  LINE 06 COL 03     VALUE 'VALOR DA RECEITA: R$ '.
-           03  LB-REC-VALOR       LINE 06 COL 25
-           USING TB-REC-VALOR     FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
-           03  LINE 07 COL 03    VALUE 'DATA DE RECEBIMENTO:'.
-           03  LB-DIA-RECEB    LINE 07 COL 24
-           USING TB-DIA-RECEB    FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '/'  FOREGROUND-COLOR IS 02.
-           03  LB-MES-RECEB    LINE 07 COL 28
-           USING TB-MES-RECEB    FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '/'  FOREGROUND-COLOR IS 02.
-           03  LB-ANO-RECEB    LINE 07 COL 32
-           USING TB-ANO-RECEB    FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
-
-           03  LINE 08 COL 03     VALUE 'DATA DE RECEBIMENTO ESPERADO:'.
-           03  LB-DIA-RECEB-ESP   LINE 08 COL 35
-           USING TB-DIA-RECEB-ESP FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '/'   FOREGROUND-COLOR IS 02.
-           03  LB-MES-RECEB-ESP   LINE 08 COL 39
-           USING TB-MES-RECEB-ESP FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '/'   FOREGROUND-COLOR IS 02.
-           03  LB-ANO-RECEB-ESP LINE 08 COL 43
-           USING TB-ANO-RECEB-ESP FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
-
-           03  LINE 09 COL 03     VALUE 'DESCRICAO RECEITA:'.
-           03  LB-REC-DESC        LINE 09 COL 22 USING TB-REC-DESC
-           FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
-           03  LINE 10 COL 03     VALUE 'CONTA:'.
-           03  LB-REC-CONTA       LINE 10 COL 11
-           USING TB-REC-CONTA     FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
-           03  LINE 11 COL 03     VALUE 'TIPO DA RECEITA:'.
-           03  LB-REC-TIPO        LINE 11 COL 21
-           USING TB-REC-TIPO      FOREGROUND-COLOR IS 03.
-           03  LINE 12 COL 03     VALUE '[01]Salario |[02]Presente |'-
-           '[03]Premio |[04]Outros' FOREGROUND-COLOR IS 03.
-
-      *----LABEL MENU CONTAS-------------------------------------------*
-       01  LB-CONTAS.
-           03  LINE 06 COL 03 VALUE '01-CADASTRAR CONTA               '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 07 COL 03 VALUE '02-EDITAR CONTA                  '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 08 COL 03 VALUE '03-REMOVER CONTA                 '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 09 COL 03 VALUE '04-LISTAR CONTA                  '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 10 COL 03 VALUE '05-TRANSFERIR SALDO ENTRE CONTAS '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 11 COL 03 VALUE '06-LISTAR SALDO TOTAL            '.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 12 COL 03 VALUE '99-ENCERRAR PROGRAMA             '
-           FOREGROUND-COLOR IS 04.
-           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 13 COL 03 VALUE '**COD.: '
-           FOREGROUND-COLOR IS 03.
-           03  LB-OPCAO-CONTA LINE 13 COL 11 USING WS-OPCAO
-           FOREGROUND-COLOR IS 03.
-           03 FILLER VALUE '|' FOREGROUND-COLOR IS 02.
-           03  LINE 14 COL 03 VALUE 'DIGITE UMA DAS OPCOES NUMERICAS!'
-           FOREGROUND-COLOR IS 03.
-
-       01 LB-CADASTRO-CONTAS.
-           03  LINE 06 COL 03          VALUE 'INSTITUICAO FINANCEIRA: '.
-           03  LB-CONTA-ABC            LINE 06 COL 28
-           USING WSR-IDCONTABANCO      FOREGROUND-COLOR IS 03.
-           03  FILLER VALUE '|'        FOREGROUND-COLOR IS 02.
-           03  LINE 07 COL 03          VALUE 'TIPO DA CONTA: '.
-           03  FILLER VALUE  '|'       FOREGROUND-COLOR IS 02.
-           03  LINE 08 COL 03          VALUE '[01] CARTEIRA'.
-           03  FILLER VALUE  '|'       FOREGROUND-COLOR IS 02.
-           03  LINE 09 COL 03          VALUE '[02] CONTA CORRENTE'.
-           03  FILLER VALUE  '|'       FOREGROUND-COLOR IS 02.
-           03  LINE 10 COL 03          VALUE '[03] POUPANCA'.
-           03  FILLER VALUE  '|'       FOREGROUND-COLOR IS 02.
-           03  LB-CONTA-TIPO           LINE 07 COL 28
-           USING WS-CONTA-TIPO         FOREGROUND-COLOR IS 03.
-           03 LINE 11  COL 01 VALUE '                                 '.
-           03 LINE 12  COL 03 VALUE 'SALDO DA CONTA:'.
-           03 LB-SALDO-CONTA            LINE 12 COL 19
-           USING WSR-CONTASALDO FOREGROUND-COLOR IS 03.
-           03 LINE 13  COL 01 VALUE '                                 '.
-           03 LINE 14  COL 01 VALUE '                                 '.
-
-
-       01 LB-LIMPA-TELA.
-           03 BLANK SCREEN.
-
-       PROCEDURE DIVISION.
-       MAIN-PROCIDURE.
-      *-----------------------ABERTURA DE ARQUIVOS---------------------*
-           OPEN EXTEND ARQ-RECEITAS
-
-           IF WS-FSTATUS = 35
-               OPEN OUTPUT ARQ-RECEITAS
-
-           IF WS-FSTATUS EQUAL 00
-               MOVE 'ARQ ABERTO COM SUCESSO!' TO WS-STATUSOP
-           ELSE
-               MOVE 'ARQ ERRO NAO IDENTIFICADO' TO WS-STATUSOP.
-
-
-      *---------------------INICIALIZACAO DO PROGRAMA------------------*
-       0000-INICIALIZACAO.
-
-           PERFORM 1000-ZERA-VARIAVEL
-           PERFORM 0000-ZERA-FLAGS
-           PERFORM 0000-MENU.
-
-      *-------------ZERAR VALORES DE VARIAVEIS, TABLES E LABELS--------*
-
-       0000-ZERA-FLAGS.
-           MOVE ZEROS  TO WS-ANO-X
-           MOVE ZERO   TO WS-EOF
-           MOVE 'NO'   TO WS-MES-OK
-           MOVE 'NO'   TO WS-DIA-OK
-           MOVE 'NO'   TO WS-ANO-OK
-           MOVE SPACES TO WS-SALVA
-           MOVE 'NO'   TO WS-FIM-LOOP
-           MOVE ZEROS  TO WS-ANO-100
-           MOVE 'NO'   TO WS-DATA-OK
-           MOVE 'NO'   TO WS-CONT-OK
-           MOVE 'NO'   TO WS-ANOBISS
-           MOVE 'NO'   TO WS-CAD-CONT
-           MOVE 'NO'   TO WS-ABC-OK
-           MOVE 'NO'   TO WS-CONTATIPO-OK
-           MOVE SPACES TO LB-REC-DESC
-           MOVE SPACES TO LB-REC-TIPO
-           MOVE SPACES TO LB-REC-VALOR
-           MOVE SPACES TO LB-ANO-RECEB
-           MOVE SPACES TO LB-MES-RECEB
-           MOVE SPACES TO LB-DIA-RECEB
-           MOVE SPACES TO LB-REC-CONTA
-           MOVE SPACES TO LB-ANO-RECEB-ESP
-           MOVE SPACES TO LB-MES-RECEB-ESP
-           MOVE SPACES TO LB-DIA-RECEB-ESP.
-
-
-       1000-ZERA-VARIAVEL.
-           INITIALIZE WS-CONTADORES
-           MOVE 99       TO WS-ANO-004
-           MOVE 01       TO WS-CONT-01
-           MOVE ZERO     TO WS-OPCAO
-           MOVE 06       TO WS-CONT-02
-           MOVE 1        TO WS-CONT-03
-           MOVE ZEROS    TO WS-CONT-04
-      *     MOVE SPACES  TO ARQ-REC-BANCO
-           MOVE SPACE    TO WS-TESTE
-           MOVE ZEROS    TO WS-DIA-QTD
-           MOVE SPACES   TO WS-VAL-OK
-           MOVE SPACES   TO WS-MREGI
-           MOVE ZEROS    TO ARQR-VAL
-           MOVE ZEROS    TO WS-CONTA-TIPO
-           MOVE ZEROS    TO ARQR-ANO-RECB
-           MOVE ZEROS    TO ARQR-MES-RECB
-           MOVE ZEROS    TO ARQR-DIA-RECB
-           MOVE ZEROS    TO ARQR-ANO-ESP
-           MOVE ZEROS    TO ARQR-MES-ESP
-           MOVE ZEROS    TO ARQR-DIA-ESP
-           MOVE SPACES   TO ARQR-DESC
-           MOVE SPACES   TO ARQR-CONTA
-           MOVE ZEROS    TO ARQR-TIPO
-           MOVE ZEROS    TO TB-REC-TIPO
-           MOVE ZEROS    TO TB-DIA-RECEB
-           MOVE ZEROS    TO TB-MES-RECEB
-           MOVE ZEROS    TO TB-ANO-RECEB
-           MOVE ZEROS    TO TB-REC-VALOR
-           MOVE SPACES   TO TB-REC-DESC
-           MOVE SPACES   TO TB-REC-CONTA
-           MOVE ZEROS    TO TB-DIA-RECEB-ESP
-           MOVE ZEROS    TO TB-MES-RECEB-ESP
-           MOVE ZEROS    TO TB-ANO-RECEB-ESP.
-
-
-
-      *--------------------------MENU PRINCIPAL------------------------*
-       0000-MENU.
-
-           MOVE SPACES TO WS-STATUSOP
-           MOVE SPACES TO WS-PAG
-           MOVE 'MENU PRINCIPAL' TO WS-PAG
-           DISPLAY LB-CABECALHO
-           DISPLAY LB-MENU
-           DISPLAY LB-FILE-ST
-           DISPLAY LB-OPERACAO
-           PERFORM UNTIL WS-OPCAO = 99
-              MOVE ZERO TO WS-OPCAO
-              ACCEPT LB-OPCAO
-              EVALUATE WS-OPCAO
-              WHEN 01
-                  MOVE SPACES TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-                  PERFORM 1000-MENU-RECEITAS
-              WHEN 02
-                  MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!' 
-                  TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-              WHEN 03
-                  MOVE SPACES TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-                  PERFORM 3001-MENU-CONTAS
-              WHEN 99
-                  MOVE SPACES TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-                  PERFORM 9999-ENCERRAPROGRAM
-              WHEN OTHER
-                  MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-           END-PERFORM.
-
-      *------------------- AREA VOLTADA PARA RECEITAS------------------*
-       1000-MENU-RECEITAS.
-           MOVE SPACES TO WS-STATUSOP
-           MOVE SPACES TO WS-PAG
-           MOVE 'PAGINA DE RECEITAS' TO WS-PAG
-           PERFORM 1000-ZERA-VARIAVEL
-           MOVE ZERO TO WS-OPCAO
-           DISPLAY LB-CABECALHO
-           DISPLAY LB-RECEITAS
-           MOVE ZEROS TO LB-OPCAO-RECEITA
-           PERFORM UNTIL WS-OPCAO = 99
-              MOVE ZEROS TO WS-OPCAO
-              ACCEPT LB-OPCAO-RECEITA
-              EVALUATE WS-OPCAO
-              WHEN 01
-                  PERFORM 1001-CADASTRO-RECEITAS
-              WHEN 02
-                  MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!' 
-                  TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-              WHEN 03
-                  MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!' 
-                  TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-              WHEN 04
-                  MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!' 
-                  TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-              WHEN 05
-                  MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!' 
-                  TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-              WHEN 06
-                  MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!' 
-                  TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-              WHEN 99
-                  PERFORM 0000-INICIALIZACAO
-              WHEN OTHER
-                  MOVE 'OPCAO INVALIDA!' 
-                  TO WS-STATUSOP
-                  DISPLAY LB-OPERACAO
-           END-PERFORM.
-
-      *----CADASTRAMENTO DE RECEITAS-----------------------------------*
-       1001-CADASTRO-RECEITAS.
-           MOVE SPACES TO WS-STATUSOP
-           IF WS-FSTATUS EQUAL ZEROS AND WS-FIM-LOOP = 'NO'
-               MOVE SPACES TO WS-PAG
-               MOVE 'CADASTRAR RECEITAS' TO WS-PAG
-
-               MOVE ZEROS TO WS-OPCAO
-               PERFORM UNTIL WS-FIM-LOOP = 'OK'
-               PERFORM 0000-ZERA-FLAGS
-               PERFORM 1000-ZERA-VARIAVEL
-               MOVE WS-CONT-01 TO ARQR-ID
-               DISPLAY LB-CABECALHO
-               DISPLAY LB-CADASTRO-RECEITAS
-               DISPLAY LB-OPERACAO
-               PERFORM UNTIL WS-VAL-OK = 'OK'
-                   ACCEPT LB-REC-VALOR
-                   EVALUATE TRUE
-                   WHEN TB-REC-VALOR > 0
-                       MOVE SPACES TO WS-STATUSOP
-                       DISPLAY LB-OPERACAO
-                       MOVE 'OK' TO WS-VAL-OK
-                   WHEN OTHER
-                       MOVE 'VALOR DEVE SER MAIOR QUE "0"'
-                       TO WS-STATUSOP
-                       MOVE 'NO' TO WS-VAL-OK
-                       DISPLAY LB-OPERACAO
-               END-PERFORM
-
-      *----ENTRADA DATA RECEITA----------------------------------------*
-               PERFORM UNTIL WS-DATA-OK = 'OK'
-                   PERFORM UNTIL WS-ANO-OK = 'OK'
-                       ACCEPT LB-ANO-RECEB
-                       MOVE 00 TO WS-ANO-100
-                       MOVE 99 TO WS-ANO-004
-                       MOVE 00 TO WS-ANO-X
-
-                       DIVIDE 100 INTO TB-ANO-RECEB
-                       GIVING WS-ANO-X
-                       REMAINDER WS-ANO-100
-                       DIVIDE 004 INTO TB-ANO-RECEB
-                       GIVING WS-ANO-X
-                       REMAINDER WS-ANO-004
-
-                       EVALUATE TRUE
-                       WHEN WS-ANO-100 NOT EQUAL 0
-                       AND WS-ANO-004 = 0
-                       AND TB-ANO-RECEB >= 2000
-                           MOVE SPACES TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                           MOVE 'OK' TO WS-ANOBISS
-                           MOVE 'OK' TO WS-ANO-OK
-                       WHEN TB-ANO-RECEB < 2000
-                           MOVE 'ANO DEVE SER SEPERIOR A 2000'
-                           TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                           MOVE 'NO' TO WS-ANO-OK
-                       WHEN OTHER
-                           MOVE SPACES TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                           MOVE 'OK' TO WS-ANO-OK
-                           MOVE 'NO' TO WS-ANOBISS
-                       END-EVALUATE
-                   END-PERFORM
-                   PERFORM UNTIL WS-MES-OK = 'OK'
-                       MOVE ZERO TO TB-MES-RECEB
-                       ACCEPT LB-MES-RECEB
-                       EVALUATE TRUE
-                           WHEN TB-MES-RECEB >=01
-                           AND TB-MES-RECEB <=12
-                               MOVE 'OK' TO WS-MES-OK
-                               MOVE SPACES TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                           WHEN OTHER
-                               MOVE 'MES INVALIDO!' TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'NO' TO WS-MES-OK
-                       END-EVALUATE
-                   END-PERFORM
-                   PERFORM UNTIL WS-DIA-OK = 'OK'
-                       MOVE ZERO TO WS-DIA-QTD
-                       MOVE ZERO TO TB-DIA-RECEB
-                       ACCEPT LB-DIA-RECEB
-                       EVALUATE TRUE
-                       WHEN  TB-MES-RECEB = 01
-                       OR 03 OR 05 OR 07 OR 08 OR 10 OR 12
-                           MOVE 31 TO WS-DIA-QTD
-                           IF  TB-DIA-RECEB >= 01
-                           AND TB-DIA-RECEB <= WS-DIA-QTD
-                               MOVE SPACES TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'OK' TO WS-DIA-OK
-                           ELSE
-                               MOVE 'DIA INVALIDO!' TO WS-STATUSOP
-                               MOVE 'NO' TO WS-DIA-OK
-                       WHEN TB-MES-RECEB = 04
-                       OR 06 OR 09 OR 11
-                           MOVE 30 TO WS-DIA-QTD
-                           IF  TB-DIA-RECEB >= 01
-                           AND TB-DIA-RECEB <= WS-DIA-QTD
-                               MOVE SPACES TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'OK' TO WS-DIA-OK
-                           ELSE
-                               MOVE 'DIA INVALIDO!' TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'NO' TO WS-DIA-OK
-                       WHEN TB-MES-RECEB = 02
-                       AND  WS-ANOBISS = 'OK'
-                           MOVE 29 TO WS-DIA-QTD
-                           IF  TB-DIA-RECEB >= 1
-                           AND TB-DIA-RECEB <= WS-DIA-QTD
-                               MOVE SPACES TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'OK' TO WS-DIA-OK
-                           ELSE
-                               MOVE 'DIA INVALIDO' TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'NO' TO WS-DIA-OK
-                       WHEN TB-MES-RECEB = 02
-                       AND  WS-ANOBISS = 'NO'
-                           MOVE 28 TO WS-DIA-QTD
-                           IF  TB-DIA-RECEB >= 1
-                           AND TB-DIA-RECEB <= WS-DIA-QTD
-                               MOVE SPACES TO WS-STATUSOP
-                               MOVE 'OK' TO WS-DIA-OK
-                           ELSE
-                               MOVE 'DIA INVALIDO' TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'NO' TO WS-DIA-OK
-                       WHEN OTHER
-                           MOVE ZEROS TO WS-DIA-QTD
-                           MOVE 'NO' TO WS-DIA-OK
-                       END-EVALUATE
-                   END-PERFORM
-                   EVALUATE TRUE
-                   WHEN WS-ANO-OK = 'OK' AND WS-MES-OK = 'OK'
-                   AND WS-DIA-OK = 'OK'
-                       MOVE 'OK' TO WS-DATA-OK
-                   WHEN OTHER
-                       MOVE 'NO' TO WS-DATA-OK
-               END-PERFORM
-
-      *----ENTRADA DATA RECEITA ESPERADA-------------------------------*
-               PERFORM 0000-ZERA-FLAGS
-
-                   PERFORM UNTIL WS-DATA-OK = 'OK'
-                   PERFORM UNTIL WS-ANO-OK = 'OK'
-                       MOVE ZEROS TO ARQR-ANO-ESP
-                       ACCEPT LB-ANO-RECEB-ESP
-                       MOVE 00 TO WS-ANO-100
-                       MOVE 99 TO WS-ANO-004
-                       MOVE 00 TO WS-ANO-X
-
-                       DIVIDE 100 INTO TB-ANO-RECEB-ESP
-                       GIVING WS-ANO-X
-                       REMAINDER WS-ANO-100
-                       DIVIDE 004 INTO TB-ANO-RECEB-ESP
-                       GIVING WS-ANO-X
-                       REMAINDER WS-ANO-004
-
-                       EVALUATE TRUE
-                       WHEN WS-ANO-100 NOT EQUAL 0
-                       AND  WS-ANO-004 = 0
-                       AND  TB-ANO-RECEB-ESP >= 2000
-                           MOVE SPACES TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                           MOVE 'OK' TO WS-ANOBISS
-                           MOVE 'OK' TO WS-ANO-OK
-                       WHEN TB-ANO-RECEB-ESP < 2000
-                           MOVE 'ANO DEVE SER SEPERIOR A 2000'
-                           TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                           MOVE 'NO' TO WS-ANO-OK
-                       WHEN OTHER
-                           MOVE SPACES TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                           MOVE 'OK' TO WS-ANO-OK
-                           MOVE 'NO' TO WS-ANOBISS
-                       END-EVALUATE
-                   END-PERFORM
-                   PERFORM UNTIL WS-MES-OK = 'OK'
-                       MOVE ZEROS TO TB-MES-RECEB-ESP
-                       ACCEPT LB-MES-RECEB-ESP
-                       EVALUATE TRUE
-                           WHEN TB-MES-RECEB-ESP >=01
-                           AND  TB-MES-RECEB-ESP <=12
-                               MOVE 'OK' TO WS-MES-OK
-                               MOVE SPACES TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                           WHEN OTHER
-                               MOVE 'MES INVALIDO'
-                               TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'NO' TO WS-MES-OK
-                       END-EVALUATE
-                   END-PERFORM
-                   PERFORM UNTIL WS-DIA-OK = 'OK'
-                       MOVE ZERO TO WS-DIA-QTD
-                       MOVE ZERO TO TB-DIA-RECEB-ESP
-                       ACCEPT LB-DIA-RECEB-ESP
-                       EVALUATE TRUE
-                       WHEN  TB-MES-RECEB-ESP = 01
-                       OR 03 OR 05 OR 07 OR 08 OR 10 OR 12
-                           MOVE 31 TO WS-DIA-QTD
-                           IF  TB-DIA-RECEB-ESP >= 01
-                           AND TB-DIA-RECEB-ESP <=
-                               WS-DIA-QTD
-                               MOVE SPACES TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'OK' TO WS-DIA-OK
-                           ELSE
-                               MOVE 'DIA INVALIDO!'
-                               TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'NO' TO WS-DIA-OK
-                       WHEN TB-MES-RECEB-ESP = 04
-                       OR 06 OR 09 OR 11
-                           MOVE 30 TO WS-DIA-QTD
-                           IF  TB-DIA-RECEB-ESP >= 01
-                           AND TB-DIA-RECEB-ESP <=
-                           WS-DIA-QTD
-                               MOVE SPACES TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'OK' TO WS-DIA-OK
-                           ELSE
-                               MOVE 'DIA INVALIDO!'
-                               TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'NO' TO WS-DIA-OK
-                       WHEN TB-MES-RECEB-ESP = 02
-                       AND WS-ANOBISS = 'OK'
-                           MOVE 29 TO WS-DIA-QTD
-                           IF  TB-DIA-RECEB-ESP >= 1
-                           AND TB-DIA-RECEB-ESP <=
-                               WS-DIA-QTD
-                               MOVE SPACES TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'OK' TO WS-DIA-OK
-                           ELSE
-                               MOVE 'DIA INVALIDO!'
-                               TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'NO' TO WS-DIA-OK
-                       WHEN TB-MES-RECEB-ESP = 02
-                       AND WS-ANOBISS = 'NO'
-                           MOVE 28 TO WS-DIA-QTD
-                           IF  TB-DIA-RECEB-ESP >= 1
-                           AND TB-DIA-RECEB-ESP <=
-                               WS-DIA-QTD
-                               MOVE SPACES TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'OK' TO WS-DIA-OK
-                           ELSE
-                               MOVE 'DIA INVALIDO!'
-                               TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               MOVE 'NO' TO WS-DIA-OK
-                       WHEN OTHER
-                           MOVE ZEROS TO WS-DIA-QTD
-                           MOVE 'NO' TO WS-DIA-OK
-                       END-EVALUATE
-                   END-PERFORM
-                   EVALUATE TRUE
-                   WHEN WS-ANO-OK = 'OK' AND WS-MES-OK = 'OK'
-                   AND WS-DIA-OK = 'OK'
-                       MOVE 'OK' TO WS-DATA-OK
-                   WHEN OTHER
-                       MOVE 'NO' TO WS-DATA-OK
-                   END-PERFORM
-
-                   ACCEPT LB-REC-DESC
-                   ACCEPT LB-REC-CONTA
-                   PERFORM UNTIL WS-CONT-OK = 'OK'
-                       ACCEPT LB-REC-TIPO
-                       EVALUATE TRUE
-                       WHEN TB-REC-TIPO = 01 OR 02 OR 03 OR 04
-                           MOVE 'OK' TO WS-CONT-OK
-                           MOVE SPACES TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                       WHEN OTHER
-                           MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                           MOVE 'NO' TO WS-CONT-OK
-                   END-PERFORM
-
-
-
-                   PERFORM UNTIL WS-SALVA = 'OK' OR 'NO'
-                       MOVE 0 TO WS-OPCAO
-                       DISPLAY 'DIGITE UMA DAS OPCOES NUMERICAS!'
-                       LINE 13 COL 03 FOREGROUND-COLOR IS 03
-                       DISPLAY '**SALVAR RECEITA? ' LINE 14 COL 03
-                       FOREGROUND-COLOR IS 05
-                       DISPLAY '[01]SIM' LINE 15 COL 21
-                       FOREGROUND-COLOR IS 08
-                       DISPLAY '[02]NAO' LINE 16 COL 21
-                       FOREGROUND-COLOR IS 08
-                       DISPLAY 'OPCAO: ' LINE 17 COL 21
-                       FOREGROUND-COLOR IS 04
-                       ACCEPT  WS-OPCAO  LINE 17 COL 31
-                       FOREGROUND-COLOR IS 04
-                       EVALUATE TRUE
-                       WHEN WS-OPCAO = 01 AND WS-FSTATUS = ZEROS
-                           MOVE TAB-RECEITAS TO ARQ-REC
-                           WRITE ARQ-REC
-                           IF WS-FSTATUS NOT EQUAL ZEROS
-                               MOVE 'NAO FOI POSSIVEL GRAVAR O'-
-                               ' REGISTRO!' TO WS-STATUSOP
-                               DISPLAY LB-OPERACAO
-                               DISPLAY LB-FILE-ST
-
-                           ELSE
-                              MOVE 'REGISTRO GRAVADO COM SUCESSO!'
-                              TO WS-STATUSOP
-                              DISPLAY LB-OPERACAO
-                           END-IF
-                           MOVE 'OK' TO WS-SALVA
-
-                       WHEN WS-OPCAO = 02
-                           MOVE 'NO' TO WS-SALVA
-                           MOVE SPACES
-                           TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                       WHEN OTHER
-                           MOVE 'ER' TO WS-SALVA
-                           MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                   END-PERFORM
-                   DISPLAY 'DESEJA INSERIR MAIS UMA RECEITA?'
-                   LINE 18 COL 03 FOREGROUND-COLOR IS 05
-
-                   PERFORM UNTIL WS-MREGI = 'OK' OR 'NO'
-                       DISPLAY '[01]SIM' LINE 19 COL 37
-                       FOREGROUND-COLOR IS 08
-                       DISPLAY '[02]NAO' LINE 20 COL 37
-                       FOREGROUND-COLOR IS 08
-                       DISPLAY 'OPCAO: ' LINE 21 COL 37
-                       FOREGROUND-COLOR IS 04
-                       ACCEPT WS-OPCAO LINE 21 COL 47
-                       FOREGROUND-COLOR 04
-
-                           EVALUATE TRUE
-                       WHEN WS-OPCAO = 01
-                           MOVE 1 TO WS-CONT-01
-                           PERFORM 0000-ZERA-FLAGS
-                           PERFORM 1000-ZERA-VARIAVEL
-                           DISPLAY '               ' LINE 21 COL 51
-                           FOREGROUND-COLOR IS 04
-                           MOVE 'NO' TO WS-MREGI
-                       WHEN WS-OPCAO = 02
-                           MOVE 'OK' TO WS-FIM-LOOP
-                           PERFORM 0000-ZERA-FLAGS
-                           PERFORM 1000-ZERA-VARIAVEL
-                           PERFORM 1000-MENU-RECEITAS
-                       WHEN OTHER
-                           MOVE 'ER' TO WS-MREGI
-                           MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
-                           DISPLAY LB-OPERACAO
-                   END-PERFORM
-
-
-               END-PERFORM
-           ELSE
-               MOVE 'ERRO AO CRIAR O ARQUIVO!' TO WS-STATUSOP
-               DISPLAY LB-OPERACAO
-               DISPLAY LB-FILE-ST
-           END-IF.
-
-
-      *---------------------AREA RESERVADA PARA CONTAS-----------------*
-       3001-MENU-CONTAS.
-      *     MOVE SPACES TO WS-STATUSOP
-      *     MOVE SPACES TO WS-PAG
-      *     MOVE 'PAGINA DE CONTAS' TO WS-PAG
-      *     PERFORM 0000-ZERA-FLAGS
-      *     PERFORM 1000-ZERA-VARIAVEL
-           DISPLAY LB-CABECALHO
-           DISPLAY LB-CONTAS
-           PERFORM UNTIL WS-OPCAO = 99
-               MOVE ZEROS TO WS-OPCAO
-               ACCEPT LB-OPCAO-CONTA
-               EVALUATE WS-OPCAO
-               WHEN 01
-                   MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!'
-                   TO WS-STATUSOP
-                   DISPLAY LB-OPERACAO
-               WHEN 02
-                   MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!'
-                   TO WS-STATUSOP
-                   DISPLAY LB-OPERACAO
-               WHEN 03
-                   MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!'
-                   TO WS-STATUSOP
-                   DISPLAY LB-OPERACAO
-               WHEN 04
-                   MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!'
-                   TO WS-STATUSOP
-                   DISPLAY LB-OPERACAO
-               WHEN 05
-                   MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!'
-                   TO WS-STATUSOP
-                   DISPLAY LB-OPERACAO
-               WHEN 06
-                   MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!'
-                   TO WS-STATUSOP
-                   DISPLAY LB-OPERACAO
-               WHEN 99
-                   PERFORM 0000-INICIALIZACAO
-               WHEN OTHER
-                   DISPLAY '                                 '
-                   LINE 13 COL 14
-                   MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
-                   DISPLAY LB-OPERACAO
-           END-PERFORM.
-
-      *FINALIZACAO DO PROGRAMA.
-       9999-ENCERRAPROGRAM.
-      *----------------------FECHAMENTO DE ARQUIVOS--------------------*
-
-            CLOSE ARQ-CONTAS ARQ-RECEITAS ARQ-DESPESAS
-      *      ARQ-BANCOS.
-            GOBACK.
+      ******************************************************************
+      * Author: NATHAN DE FARIA
+      * Date: 05/01/2022
+      * Purpose: GERENCIADOR FINANCEIRO PESSOAL
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. GerFinanceiroP_001.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+
+           SELECT ARQ-CONTAS ASSIGN TO
+       'C:\Program Files (x86)\OpenCobolIDE\GnuCOBOL\bin\Pub\Contas.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS CONT-ID
+           FILE STATUS IS WS-FSTATUS.
+
+           SELECT ARQ-RECEITAS ASSIGN TO
+       'C:\Program Files (x86)\OpenCobolIDE\GnuCOBOL\bin\Pub\Receit.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ARQR-ID
+           FILE STATUS IS WS-FSTATUS.
+
+           SELECT ARQ-DESPESAS ASSIGN TO
+       'C:\Program Files (x86)\OpenCobolIDE\GnuCOBOL\bin\Pub\Despes.txt'
+           ORGANIZATION IS INDEXED
+           ACCESS MODE IS DYNAMIC
+           RECORD KEY IS ARQD-ID
+           FILE STATUS IS WS-FSTATUS.
+
+           SELECT ARQ-BANCOS ASSIGN TO
+       'C:\Program Files (x86)\OpenCobolIDE\GnuCOBOL\bin\Pub\Banc.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS.
+
+           SELECT ARQ-JORNAL ASSIGN TO
+       'C:\Program Files (x86)\OpenCobolIDE\GnuCOBOL\bin\Pub\Jornal.txt'
+           ORGANIZATION IS LINE SEQUENTIAL
+           ACCESS MODE IS SEQUENTIAL
+           FILE STATUS IS WS-FSTATUS.
+
+
+
+
+       DATA DIVISION.
+       FILE SECTION.
+           FD ARQ-CONTAS.
+               01 CONT-SLV.
+                   03 CONT-ID      PIC 9(04) VALUE ZEROS.
+                   03 FILLER       PIC X VALUE ';'.
+                   03 CONT-SALD    PIC 9(08).
+                   03 FILLER       PIC X VALUE ';'.
+                   03 CONT-TIPO    PIC 9(02) VALUE ZEROS.
+                   03 FILLER       PIC X VALUE ';'.
+                   03 BANCO-CONT.
+                       05 CONT-ABC-ID  PIC 9(03)   VALUE ZEROS.
+                       05 FILLER       PIC X       VALUE ';'.
+                       05 CONTA-NMBANC PIC A(25)   VALUE SPACES.
+                       05 FILLER       PIC X       VALUE ';'.
+                   03 CONT-SALD-INI PIC 9(08) VALUE ZEROS.
+
+           FD ARQ-RECEITAS.
+               01 ARQ-REC.
+                   03 ARQR-ID          PIC 9(04) VALUE ZEROS.
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQR-VAL         PIC 9(06).
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQR-DAT-RECB.
+                       07 ARQR-DIA-RECB    PIC 9(02).
+                       07 ARQR-MES-RECB    PIC 9(02).
+                       07 ARQR-ANO-RECB    PIC 9(04).
+                   03 ARQR-DAT-ESP.
+                       07 ARQR-DIA-ESP     PIC 9(02).
+                       07 ARQR-MES-ESP     PIC 9(02).
+                       07 ARQR-ANO-ESP     PIC 9(04).
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQR-DESC        PIC A(15).
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQR-CONTA       PIC A(25).
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQR-TIPO        PIC 9(02).
+
+           FD ARQ-DESPESAS.
+               01 ARQ-DESP.
+                   03 ARQD-ID          PIC 9(04) VALUE ZEROS.
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQD-VAL         PIC 9(06).
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQD-DAT-VENC.
+                       07 ARQD-DIA-VENC    PIC 9(02).
+                       07 ARQD-MES-VENC    PIC 9(02).
+                       07 ARQD-ANO-VENC    PIC 9(04).
+                   03 ARQD-DAT-PAG.
+                       07 ARQD-DIA-PAG     PIC 9(02).
+                       07 ARQD-MES-PAG     PIC 9(02).
+                       07 ARQD-ANO-PAG     PIC 9(04).
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQD-DESC        PIC A(15).
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQD-CONTA       PIC A(25).
+                   03 FILLER           PIC X(01) VALUE ';'.
+                   03 ARQD-TIPO        PIC 9(02).
+
+           FD ARQ-BANCOS.
+               01 ARQ-REC-BANCO.
+                   03 ARQCOD-BANCO  PIC 9(03).
+                   03 FILLER        PIC X VALUE ';'.
+                   03 ARQNME-BANCO  PIC A(30).
+
+           FD ARQ-JORNAL.
+               01 ARQ-REC-JORNAL.
+                   03 JRN-DATA.
+                       05 JRN-ANO       PIC 9(04).
+                       05 FILLER        PIC X VALUE '-'.
+                       05 JRN-MES       PIC 9(02).
+                       05 FILLER        PIC X VALUE '-'.
+                       05 JRN-DIA       PIC 9(02).
+                   03 FILLER            PIC X VALUE ';'.
+                   03 JRN-HORA.
+                       05 JRN-HH        PIC 9(02).
+                       05 FILLER        PIC X VALUE ':'.
+                       05 JRN-MM        PIC 9(02).
+                       05 FILLER        PIC X VALUE ':'.
+                       05 JRN-SS        PIC 9(02).
+                   03 FILLER            PIC X VALUE ';'.
+                   03 JRN-FASE          PIC A(06).
+                   03 FILLER            PIC X VALUE ';'.
+                   03 JRN-OPERACAO      PIC A(10).
+                   03 FILLER            PIC X VALUE ';'.
+                   03 JRN-ARQUIVO       PIC A(08).
+                   03 FILLER            PIC X VALUE ';'.
+                   03 JRN-CHAVE         PIC 9(04).
+                   03 FILLER            PIC X VALUE ';'.
+                   03 JRN-FSTATUS       PIC 9(02).
+
+
+       WORKING-STORAGE SECTION.
+
+
+
+      *----------------DECLARAÇÃO DE VARIAVEIS E TABLES----------------*
+       01 WS-CONT-01       PIC 9(04) VALUE 1.
+       01 WS-CONTADORES.
+           03 WS-CONT-02   PIC 9(02) VALUE 0.
+           03 WS-CONT-03   PIC 9(02) VALUE 0.
+           03 WS-CONT-04   PIC 9(02) VALUE 0.
+       01 WSR-BANCO.
+           03 WSR-BANCO-TAB OCCURS 13 TIMES.
+               05 WSRCOD-BANCO  PIC 9(03).
+               05 FILLER        PIC X VALUE ';'.
+               05 WSRNME-BANCO  PIC A(30).
+
+       01 WSR-CONTA.
+           03 WSR-CONTAID      PIC 9(04) VALUE ZEROS.
+           03 FILLER           PIC X       VALUE ';'.
+           03 WSR-CONTASALDO   PIC 9(08).
+           03 FILLER           PIC X       VALUE ';'.
+           03 WSR-CONTATIPO    PIC 9(02)   VALUE ZEROS.
+           03 FILLER           PIC X       VALUE ';'.
+           03 WSR-BANCODACONTA.
+               05 WSR-IDCONTABANCO     PIC 9(03)   VALUE ZEROS.
+               05 FILLER               PIC X       VALUE ';'.
+               05 WSR-NMECONTABANCO    PIC A(25)   VALUE SPACES.
+               05 FILLER               PIC X       VALUE ';'.
+
+
+       01 WS-TESTESDATA.
+           03 WS-TESTE-ANO.
+               05 WS-ANO-X         PIC 9(02) VALUE 0.
+               05 WS-ANO-100       PIC 9(02) VALUE 0.
+               05 WS-ANO-004       PIC 9(02) VALUE 99.
+
+
+       01 WS-DATA-OK       PIC A(02) VALUE 'NO'.
+       01 WS-DIA-OK        PIC A(02) VALUE 'NO'.
+       01 WS-MES-OK        PIC A(02) VALUE 'NO'.
+       01 WS-ANO-OK        PIC A(02) VALUE 'NO'.
+       01 WS-DIA-QTD       PIC 9(02) VALUE ZERO.
+       01 WS-VAL-OK        PIC A(02) VALUE 'NO'.
+       01 WS-SALVA         PIC A(02) VALUE 'NO'.
+       01 WS-CONT-OK       PIC A(02) VALUE 'NO'.
+       01 WS-PAG           PIC A(20) VALUE SPACES.
+       01 WS-MREGI         PIC A(02) VALUE 'NO'.
+       01 WS-ANOBISS       PIC A(02) VALUE 'NO'.
+       01 WS-ABC-OK        PIC A(02) VALUE 'NO'.
+       01 WS-CAD-CONT      PIC A(02) VALUE 'NO'.
+       01 WS-BANCO-OK      PIC A(02) VALUE 'NO'.
+       01 WS-LIMPA-TELA    PIC A(02) VALUE 'NO'.
+       01 WS-CONTATIPO-OK  PIC A(02) VALUE 'NO'.
+
+       01 WS-CONTADOR          PIC 9(02) VALUE ZERO.
+       01 WS-FSTATUS           PIC 9(02) VALUE ZEROS.
+       01 WS-STATUSOP          PIC X(35) VALUE SPACE.
+       01 WS-EOF               PIC 9     VALUE ZERO.
+       01 WS-ERROR             PIC X(25) VALUE SPACES.
+
+       01 TAB-BANCO.
+           03 TAB-BANCOS OCCURS 13 TIMES.
+               05 WSR-ID-BANCO     PIC 9(03).
+               05 FILLER           PIC X VALUE ';'.
+               05 WSR-NME-BANCO    PIC A(30).
+
+       01 WS-QTD-BANCOS     PIC 9(02) VALUE ZEROS.
+       01 WS-BANCO-IDX      PIC 9(02) VALUE ZEROS.
+
+       01 WS-BANCO-CAD.
+           03 WS-BANCO-CAD-COD    PIC 9(03) VALUE ZEROS.
+           03 WS-BANCO-CAD-NOME   PIC A(30) VALUE SPACES.
+
+       01 WS-OPCAO     PIC 9(02) VALUE ZERO.
+       01 WS-TESTE     PIC X(01) VALUE SPACE.
+       01 WS-FIM-LOOP  PIC X(02) VALUE 'NO'.
+       01 WS-BUSCA-ID  PIC 9(04) VALUE ZEROS.
+
+       01 TAB-RECEITAS.
+           03 TB-REC-ID            PIC X(04) VALUE ZEROS.
+           03 FILLER               PIC X(01) VALUE ';'.
+           03 TB-REC-VALOR         PIC 9(06).
+           03 FILLER               PIC X(01) VALUE ';'.
+           03 TB-DATA-RECEB.
+               07 TB-DIA-RECEB     PIC 9(02).
+               07 TB-MES-RECEB     PIC 9(02).
+               07 TB-ANO-RECEB     PIC 9(04).
+           03 TB-DATA-RECEB-ESP.
+               07 TB-DIA-RECEB-ESP PIC 9(02).
+               07 TB-MES-RECEB-ESP PIC 9(02).
+               07 TB-ANO-RECEB-ESP PIC 9(04).
+           03 FILLER       PIC X(01) VALUE ';'.
+           03 TB-REC-DESC  PIC X(15).
+           03 FILLER       PIC X(01) VALUE ';'.
+           03 TB-REC-CONTA PIC X(25).
+           03 FILLER       PIC X(01) VALUE ';'.
+           03 TB-REC-TIPO  PIC 9(02).
+
+       01 TAB-DESPESAS.
+           03 TD-DESP-ID           PIC X(04) VALUE ZEROS.
+           03 FILLER               PIC X(01) VALUE ';'.
+           03 TD-DESP-VALOR        PIC 9(06).
+           03 FILLER               PIC X(01) VALUE ';'.
+           03 TD-DATA-VENC.
+               07 TD-DIA-VENC      PIC 9(02).
+               07 TD-MES-VENC      PIC 9(02).
+               07 TD-ANO-VENC      PIC 9(04).
+           03 TD-DATA-PAG.
+               07 TD-DIA-PAG       PIC 9(02).
+               07 TD-MES-PAG       PIC 9(02).
+               07 TD-ANO-PAG       PIC 9(04).
+           03 FILLER       PIC X(01) VALUE ';'.
+           03 TD-DESP-DESC PIC X(15).
+           03 FILLER       PIC X(01) VALUE ';'.
+           03 TD-DESP-CONTA PIC X(25).
+           03 FILLER       PIC X(01) VALUE ';'.
+           03 TD-DESP-TIPO PIC 9(02).
+
+       01 WS-CONT-01-D     PIC 9(04) VALUE 1.
+       01 WS-BUSCA-ID-D    PIC 9(04) VALUE ZEROS.
+
+       01 WS-CONT-01-C     PIC 9(04) VALUE 1.
+       01 WS-BUSCA-ID-C    PIC 9(04) VALUE ZEROS.
+
+      *----AREA DE TRABALHO DOS RELATORIOS DE RECEITAS------------------*
+       01 WS-RELATORIO.
+           03 WS-PER-DIA-INI       PIC 9(02) VALUE ZEROS.
+           03 WS-PER-MES-INI       PIC 9(02) VALUE ZEROS.
+           03 WS-PER-ANO-INI       PIC 9(04) VALUE ZEROS.
+           03 WS-PER-DIA-FIM       PIC 9(02) VALUE ZEROS.
+           03 WS-PER-MES-FIM       PIC 9(02) VALUE ZEROS.
+           03 WS-PER-ANO-FIM       PIC 9(04) VALUE ZEROS.
+           03 WS-PER-DATA-INI      PIC 9(08) VALUE ZEROS.
+           03 WS-PER-DATA-FIM      PIC 9(08) VALUE ZEROS.
+           03 WS-PER-DATA-REC      PIC 9(08) VALUE ZEROS.
+           03 WS-PER-TOTAL         PIC 9(08) VALUE ZEROS.
+           03 WS-PER-LINHA         PIC 9(02) VALUE ZEROS.
+           03 WS-PER-ACHOU         PIC A(03) VALUE 'NAO'.
+           03 WS-TIPO-TOTAIS.
+               05 WS-TIPO-TOTAL OCCURS 4 TIMES PIC 9(08) VALUE ZEROS.
+           03 WS-TIPO-TOTAL-GERAL  PIC 9(08) VALUE ZEROS.
+           03 WS-TIPO-IDX           PIC 9(02) VALUE ZEROS.
+
+      *----AREA DE TRABALHO DOS RELATORIOS E OPERACOES DE CONTAS--------*
+       01 WS-RELATORIO-CONTAS.
+           03 WSC-TIPO-TOTAIS.
+               05 WSC-TIPO-TOTAL OCCURS 3 TIMES PIC 9(08) VALUE ZEROS.
+           03 WSC-TIPO-TOTAL-GERAL  PIC 9(08) VALUE ZEROS.
+           03 WSC-TIPO-IDX          PIC 9(02) VALUE ZEROS.
+           03 WSC-LINHA             PIC 9(02) VALUE ZEROS.
+           03 WSC-ACHOU             PIC A(03) VALUE 'NAO'.
+
+      *----AREA DE TRABALHO DA TRANSFERENCIA ENTRE CONTAS----------------*
+       01 WS-TRANSFERENCIA.
+           03 WS-TRF-BANCO-ORI      PIC 9(03) VALUE ZEROS.
+           03 WS-TRF-NOME-ORI       PIC A(25) VALUE SPACES.
+           03 WS-TRF-BANCO-DST      PIC 9(03) VALUE ZEROS.
+           03 WS-TRF-NOME-DST       PIC A(25) VALUE SPACES.
+           03 WS-TRF-VALOR          PIC 9(08) VALUE ZEROS.
+           03 WS-TRF-ACHOU-ORI      PIC A(03) VALUE 'NAO'.
+           03 WS-TRF-ACHOU-DST      PIC A(03) VALUE 'NAO'.
+           03 WS-TRF-ID-ORI         PIC 9(04) VALUE ZEROS.
+           03 WS-TRF-SALDO-ORI      PIC 9(08) VALUE ZEROS.
+           03 WS-TRF-ID-DST         PIC 9(04) VALUE ZEROS.
+           03 WS-TRF-SALDO-DST      PIC 9(08) VALUE ZEROS.
+           03 WS-TRF-FALHOU         PIC A(03) VALUE 'NAO'.
+
+      *----AREA DE TRABALHO DO ATUALIZADOR/CONCILIADOR DE SALDOS---------*
+       01 WS-CONCILIACAO.
+           03 WS-SALDO-ACHOU        PIC A(03) VALUE 'NAO'.
+           03 WS-CON-SOMA-RECB      PIC 9(08) VALUE ZEROS.
+           03 WS-CON-SOMA-DESP      PIC 9(08) VALUE ZEROS.
+           03 WS-CON-SALDO-MOVTO    PIC S9(08) VALUE ZEROS.
+           03 WS-CON-DIVERGENTE     PIC A(03) VALUE 'NAO'.
+
+      *----AREA DE TRABALHO DO AJUSTE DE SALDO NA EDICAO/REMOCAO---------*
+      *----DE RECEITAS E DESPESAS (GUARDA A CONTA/VALOR ANTERIORES)------*
+       01 WS-AJUSTE-SALDO.
+           03 WS-AJS-CONTA-ANT     PIC A(25) VALUE SPACES.
+           03 WS-AJS-VALOR-ANT     PIC 9(06) VALUE ZEROS.
+
+      *----AREA DE TRABALHO DA VALIDACAO DE CONTA NA POSTAGEM DE---------*
+      *----RECEITAS/DESPESAS (CONFERE A CONTA DIGITADA CONTRA CONTAS)----*
+       01 WS-VALIDA-CONTA.
+           03 WS-VC-CONTA          PIC A(25) VALUE SPACES.
+           03 WS-VC-ACHOU          PIC A(03) VALUE 'NAO'.
+           03 WS-VC-SALDO          PIC 9(08) VALUE ZEROS.
+
+      *----AREA DE TRABALHO DO AJUSTE DO SALDO INICIAL NA EDICAO---------*
+      *----DE CONTAS (MANTEM CONT-SALD-INI EM SINTONIA COM CONT-SALD)----*
+       01 WS-AJUSTE-SALDO-INI.
+           03 WS-ASI-SALDO-ANT     PIC 9(08) VALUE ZEROS.
+           03 WS-ASI-DELTA         PIC S9(08) VALUE ZEROS.
+
+      *----AREA DE TRABALHO DO JORNAL DE TRANSACOES-----------------------*
+       01 WS-JORNAL-CTRL.
+           03 WS-JRN-OPERACAO      PIC A(10) VALUE SPACES.
+           03 WS-JRN-ARQUIVO       PIC A(08) VALUE SPACES.
+           03 WS-JRN-CHAVE         PIC 9(04) VALUE ZEROS.
+           03 WS-JRN-FASE          PIC A(06) VALUE SPACES.
+           03 WS-JRN-ULT-FASE      PIC A(06) VALUE SPACES.
+           03 WS-JRN-ULT-OPERACAO  PIC A(10) VALUE SPACES.
+           03 WS-JRN-ULT-ARQUIVO   PIC A(08) VALUE SPACES.
+           03 WS-JRN-ULT-CHAVE     PIC 9(04) VALUE ZEROS.
+
+       LINKAGE SECTION.
+       SCREEN SECTION.
+
+      *------------------LABELS DE DISPLAYS DOS MENUS------------------*
+      *----LABEL CABECALHO PRINCIPAL-----------------------------------*
+       01 LB-CABECALHO.
+           03 BLANK SCREEN.
+
+           03  LINE 01 COL 01 VALUE '                         '
+               BACKGROUND-COLOR IS 03.
+           03  LINE 01 COL 26 VALUE 'GERENCIADOR DE FINANCAS PESSOAL'
+               BACKGROUND-COLOR IS 03 FOREGROUND-COLOR IS 00 .
+           03  LINE 01 COL 56 VALUE '                         '
+               BACKGROUND-COLOR IS 03.
+           03  LINE 02 COL 01 VALUE
+       '                                                              '-
+       '                  '
+               BACKGROUND-COLOR IS 01.
+           03  LINE 02 COL 01 USING WS-PAG
+               BACKGROUND-COLOR IS 01 FOREGROUND-COLOR IS 07.
+
+       01 LB-OPERACAO.
+           03  LINE 24 COL 01 VALUE
+       '                                                              '-
+       '                  '
+               BACKGROUND-COLOR IS 03.
+           03  LINE 24 COL 01 USING WS-STATUSOP FOREGROUND-COLOR IS 00
+               BACKGROUND-COLOR IS 03.
+
+       01 LB-FILE-ST.
+           03 LINE 24 COL 59 VALUE 'FILE STATUS: '
+           FOREGROUND-COLOR IS 04 BACKGROUND-COLOR IS 03.
+           03 LINE 24 COL 74 USING
+           WS-FSTATUS FOREGROUND-COLOR IS 04 BACKGROUND-COLOR IS 03.
+
+
+      *----LABEL DO MENU PRINCIPAL-------------------------------------*
+       01 LB-MENU.
+           03  LINE 06 COL 03 VALUE '01-RECEITAS         '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 07 COL 03 VALUE '02-DESPESAS         '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 08 COL 03 VALUE '03-CONTAS           '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 09 COL 03 VALUE '04-BANCOS           '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 10 COL 03 VALUE '99-ENCERRAR PROGRAMA'
+           FOREGROUND-COLOR IS 04.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 11 COL 03 VALUE '**COD.: '
+           FOREGROUND-COLOR IS 03.
+           03 LB-OPCAO LINE 11 COL 11 USING WS-OPCAO
+           FOREGROUND-COLOR IS 03.
+           03 FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03 LINE 12 COL 03 VALUE 'DIGITE UMA DAS OPCOES NUMERICAS!'
+           FOREGROUND-COLOR IS 03.
+
+      *----LABELS DA PAGINA DE RECEITAS--------------------------------*
+       01 LB-RECEITAS.
+           03  LINE 06 COL 03 VALUE '01-CADASTRAR RECEITAS          '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 07 COL 03 VALUE '02-EDITAR RECEITAS             '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 08 COL 03 VALUE '03-REMOVER RECEITAS            '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 09 COL 03 VALUE '04-LISTAR RECEITAS(POR PERIODO)'.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 10 COL 03 VALUE '05-LISTAR RECEITAS(POR TIPO)   '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 11 COL 03 VALUE '06-LISTAR TODAS AS RECEITAS    '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 12 COL 03 VALUE '99-VOLTAR AO MENU PRINCIPAL    '
+           FOREGROUND-COLOR IS 04.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 13 COL 03 VALUE '**COD.: '
+           FOREGROUND-COLOR IS 03.
+           03  LB-OPCAO-RECEITA LINE 13 COL 11 USING WS-OPCAO
+           FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 14 COL 03 VALUE 'DIGITE UMA DAS OPCOES NUMERICAS!'
+           FOREGROUND-COLOR IS 03.
+
+      *----LABEL DE CADASTRO DE RECEITAS-------------------------------*
+       01 LB-CADASTRO-RECEITAS.
+           03  LINE 06 COL 03     VALUE 'VALOR DA RECEITA: R$ '.
+           03  LB-REC-VALOR       LINE 06 COL 25
+           USING TB-REC-VALOR     FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+           03  LINE 07 COL 03    VALUE 'DATA DE RECEBIMENTO:'.
+           03  LB-DIA-RECEB    LINE 07 COL 24
+           USING TB-DIA-RECEB    FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '/'  FOREGROUND-COLOR IS 02.
+           03  LB-MES-RECEB    LINE 07 COL 28
+           USING TB-MES-RECEB    FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '/'  FOREGROUND-COLOR IS 02.
+           03  LB-ANO-RECEB    LINE 07 COL 32
+           USING TB-ANO-RECEB    FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+
+           03  LINE 08 COL 03     VALUE 'DATA DE RECEBIMENTO ESPERADO:'.
+           03  LB-DIA-RECEB-ESP   LINE 08 COL 35
+           USING TB-DIA-RECEB-ESP FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '/'   FOREGROUND-COLOR IS 02.
+           03  LB-MES-RECEB-ESP   LINE 08 COL 39
+           USING TB-MES-RECEB-ESP FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '/'   FOREGROUND-COLOR IS 02.
+           03  LB-ANO-RECEB-ESP LINE 08 COL 43
+           USING TB-ANO-RECEB-ESP FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+
+           03  LINE 09 COL 03     VALUE 'DESCRICAO RECEITA:'.
+           03  LB-REC-DESC        LINE 09 COL 22 USING TB-REC-DESC
+           FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+           03  LINE 10 COL 03     VALUE 'CONTA:'.
+           03  LB-REC-CONTA       LINE 10 COL 11
+           USING TB-REC-CONTA     FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+           03  LINE 11 COL 03     VALUE 'TIPO DA RECEITA:'.
+           03  LB-REC-TIPO        LINE 11 COL 21
+           USING TB-REC-TIPO      FOREGROUND-COLOR IS 03.
+           03  LINE 12 COL 03     VALUE '[01]Salario |[02]Presente |'-
+           '[03]Premio |[04]Outros' FOREGROUND-COLOR IS 03.
+
+      *----LABELS DA PAGINA DE DESPESAS---------------------------------*
+       01 LB-DESPESAS.
+           03  LINE 06 COL 03 VALUE '01-CADASTRAR DESPESAS          '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 07 COL 03 VALUE '02-EDITAR DESPESAS             '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 08 COL 03 VALUE '03-REMOVER DESPESAS            '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 09 COL 03 VALUE '04-LISTAR TODAS AS DESPESAS    '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 10 COL 03 VALUE '99-VOLTAR AO MENU PRINCIPAL    '
+           FOREGROUND-COLOR IS 04.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 11 COL 03 VALUE '**COD.: '
+           FOREGROUND-COLOR IS 03.
+           03  LB-OPCAO-DESPESA LINE 11 COL 11 USING WS-OPCAO
+           FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 12 COL 03 VALUE 'DIGITE UMA DAS OPCOES NUMERICAS!'
+           FOREGROUND-COLOR IS 03.
+
+      *----LABEL DE CADASTRO DE DESPESAS--------------------------------*
+       01 LB-CADASTRO-DESPESAS.
+           03  LINE 06 COL 03     VALUE 'VALOR DA DESPESA: R$ '.
+           03  LB-DESP-VALOR      LINE 06 COL 25
+           USING TD-DESP-VALOR    FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+           03  LINE 07 COL 03    VALUE 'DATA DE VENCIMENTO:'.
+           03  LB-DIA-VENC     LINE 07 COL 23
+           USING TD-DIA-VENC     FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '/'  FOREGROUND-COLOR IS 02.
+           03  LB-MES-VENC     LINE 07 COL 27
+           USING TD-MES-VENC     FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '/'  FOREGROUND-COLOR IS 02.
+           03  LB-ANO-VENC     LINE 07 COL 31
+           USING TD-ANO-VENC     FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+
+           03  LINE 08 COL 03     VALUE 'DATA DE PAGAMENTO (00 00 0000'-
+           ' SE NAO PAGA):'.
+           03  LB-DIA-PAG      LINE 08 COL 44
+           USING TD-DIA-PAG      FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '/'   FOREGROUND-COLOR IS 02.
+           03  LB-MES-PAG      LINE 08 COL 48
+           USING TD-MES-PAG      FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '/'   FOREGROUND-COLOR IS 02.
+           03  LB-ANO-PAG      LINE 08 COL 52
+           USING TD-ANO-PAG      FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+
+           03  LINE 09 COL 03     VALUE 'DESCRICAO DESPESA:'.
+           03  LB-DESP-DESC       LINE 09 COL 22 USING TD-DESP-DESC
+           FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+           03  LINE 10 COL 03     VALUE 'CONTA:'.
+           03  LB-DESP-CONTA      LINE 10 COL 11
+           USING TD-DESP-CONTA    FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'   FOREGROUND-COLOR IS 02.
+           03  LINE 11 COL 03     VALUE 'TIPO DA DESPESA:'.
+           03  LB-DESP-TIPO       LINE 11 COL 21
+           USING TD-DESP-TIPO     FOREGROUND-COLOR IS 03.
+           03  LINE 12 COL 03     VALUE '[01]Fixa |[02]Variavel |'-
+           '[03]Parcelada |[04]Outros' FOREGROUND-COLOR IS 03.
+
+      *----LABEL MENU CONTAS-------------------------------------------*
+       01  LB-CONTAS.
+           03  LINE 06 COL 03 VALUE '01-CADASTRAR CONTA               '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 07 COL 03 VALUE '02-EDITAR CONTA                  '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 08 COL 03 VALUE '03-REMOVER CONTA                 '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 09 COL 03 VALUE '04-LISTAR CONTA                  '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 10 COL 03 VALUE '05-TRANSFERIR SALDO ENTRE CONTAS '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 11 COL 03 VALUE '06-LISTAR SALDO TOTAL            '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 12 COL 03 VALUE '07-CONCILIAR SALDOS              '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 13 COL 03 VALUE '99-ENCERRAR PROGRAMA             '
+           FOREGROUND-COLOR IS 04.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 14 COL 03 VALUE '**COD.: '
+           FOREGROUND-COLOR IS 03.
+           03  LB-OPCAO-CONTA LINE 14 COL 11 USING WS-OPCAO
+           FOREGROUND-COLOR IS 03.
+           03 FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 15 COL 03 VALUE 'DIGITE UMA DAS OPCOES NUMERICAS!'
+           FOREGROUND-COLOR IS 03.
+
+       01 LB-CADASTRO-CONTAS.
+           03  LINE 05 COL 03          VALUE 'NOME/APELIDO DA CONTA: '.
+           03  LB-CONTA-NOME           LINE 05 COL 28
+           USING WSR-NMECONTABANCO     FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'        FOREGROUND-COLOR IS 02.
+           03  LINE 06 COL 03          VALUE 'INSTITUICAO FINANCEIRA: '.
+           03  LB-CONTA-ABC            LINE 06 COL 28
+           USING WSR-IDCONTABANCO      FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'        FOREGROUND-COLOR IS 02.
+           03  LINE 07 COL 03          VALUE 'TIPO DA CONTA: '.
+           03  FILLER VALUE  '|'       FOREGROUND-COLOR IS 02.
+           03  LINE 08 COL 03          VALUE '[01] CARTEIRA'.
+           03  FILLER VALUE  '|'       FOREGROUND-COLOR IS 02.
+           03  LINE 09 COL 03          VALUE '[02] CONTA CORRENTE'.
+           03  FILLER VALUE  '|'       FOREGROUND-COLOR IS 02.
+           03  LINE 10 COL 03          VALUE '[03] POUPANCA'.
+           03  FILLER VALUE  '|'       FOREGROUND-COLOR IS 02.
+           03  LB-CONTA-TIPO           LINE 07 COL 28
+           USING WSR-CONTATIPO         FOREGROUND-COLOR IS 03.
+           03 LINE 11  COL 01 VALUE '                                 '.
+           03 LINE 12  COL 03 VALUE 'SALDO DA CONTA:'.
+           03 LB-SALDO-CONTA            LINE 12 COL 19
+           USING WSR-CONTASALDO FOREGROUND-COLOR IS 03.
+           03 LINE 13  COL 01 VALUE '                                 '.
+           03 LINE 14  COL 01 VALUE '                                 '.
+
+      *----LABEL MENU BANCOS---------------------------------------------*
+       01  LB-BANCOS.
+           03  LINE 06 COL 03 VALUE '01-CADASTRAR BANCO               '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 07 COL 03 VALUE '02-LISTAR BANCOS                 '.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 08 COL 03 VALUE '99-VOLTAR AO MENU PRINCIPAL      '
+           FOREGROUND-COLOR IS 04.
+           03  FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 09 COL 03 VALUE '**COD.: '
+           FOREGROUND-COLOR IS 03.
+           03  LB-OPCAO-BANCO LINE 09 COL 11 USING WS-OPCAO
+           FOREGROUND-COLOR IS 03.
+           03 FILLER VALUE '|' FOREGROUND-COLOR IS 02.
+           03  LINE 10 COL 03 VALUE 'DIGITE UMA DAS OPCOES NUMERICAS!'
+           FOREGROUND-COLOR IS 03.
+
+       01 LB-CADASTRO-BANCOS.
+           03  LINE 06 COL 03          VALUE 'CODIGO DO BANCO: '.
+           03  LB-BANCO-COD             LINE 06 COL 22
+           USING WS-BANCO-CAD-COD       FOREGROUND-COLOR IS 03.
+           03  FILLER VALUE '|'        FOREGROUND-COLOR IS 02.
+           03  LINE 07 COL 03          VALUE 'NOME DO BANCO..: '.
+           03  LB-BANCO-NOME            LINE 07 COL 22
+           USING WS-BANCO-CAD-NOME      FOREGROUND-COLOR IS 03.
+
+
+       01 LB-LIMPA-TELA.
+           03 BLANK SCREEN.
+
+       PROCEDURE DIVISION.
+       MAIN-PROCIDURE.
+      *-----------------------ABERTURA DE ARQUIVOS---------------------*
+           OPEN I-O ARQ-RECEITAS
+
+           IF WS-FSTATUS = 35
+               OPEN OUTPUT ARQ-RECEITAS
+               CLOSE ARQ-RECEITAS
+               OPEN I-O ARQ-RECEITAS
+           END-IF
+
+           OPEN I-O ARQ-DESPESAS
+
+           IF WS-FSTATUS = 35
+               OPEN OUTPUT ARQ-DESPESAS
+               CLOSE ARQ-DESPESAS
+               OPEN I-O ARQ-DESPESAS
+           END-IF
+
+           OPEN I-O ARQ-CONTAS
+
+           IF WS-FSTATUS = 35
+               OPEN OUTPUT ARQ-CONTAS
+               CLOSE ARQ-CONTAS
+               OPEN I-O ARQ-CONTAS
+           END-IF
+
+           IF WS-FSTATUS EQUAL 00
+               MOVE 'ARQ ABERTO COM SUCESSO!' TO WS-STATUSOP
+           ELSE
+               MOVE 'ARQ ERRO NAO IDENTIFICADO' TO WS-STATUSOP
+           END-IF.
+
+           PERFORM 4010-CARREGA-BANCOS.
+           PERFORM 9200-VERIFICA-JORNAL.
+
+
+      *---------------------INICIALIZACAO DO PROGRAMA------------------*
+       0000-INICIALIZACAO.
+
+           PERFORM 1000-ZERA-VARIAVEL
+           PERFORM 0000-ZERA-FLAGS
+           PERFORM 0000-MENU.
+
+      *-------------ZERAR VALORES DE VARIAVEIS, TABLES E LABELS--------*
+
+       0000-ZERA-FLAGS.
+           MOVE ZEROS  TO WS-ANO-X
+           MOVE ZERO   TO WS-EOF
+           MOVE 'NO'   TO WS-MES-OK
+           MOVE 'NO'   TO WS-DIA-OK
+           MOVE 'NO'   TO WS-ANO-OK
+           MOVE SPACES TO WS-SALVA
+           MOVE 'NO'   TO WS-FIM-LOOP
+           MOVE ZEROS  TO WS-ANO-100
+           MOVE 'NO'   TO WS-DATA-OK
+           MOVE 'NO'   TO WS-CONT-OK
+           MOVE 'NO'   TO WS-ANOBISS
+           MOVE 'NO'   TO WS-CAD-CONT
+           MOVE 'NO'   TO WS-ABC-OK
+           MOVE 'NO'   TO WS-CONTATIPO-OK
+           MOVE 'NAO'  TO WS-VC-ACHOU
+           MOVE SPACES TO LB-REC-DESC
+           MOVE ZEROS  TO LB-REC-TIPO
+           MOVE ZEROS  TO LB-REC-VALOR
+           MOVE ZEROS  TO LB-ANO-RECEB
+           MOVE ZEROS  TO LB-MES-RECEB
+           MOVE ZEROS  TO LB-DIA-RECEB
+           MOVE SPACES TO LB-REC-CONTA
+           MOVE ZEROS  TO LB-ANO-RECEB-ESP
+           MOVE ZEROS  TO LB-MES-RECEB-ESP
+           MOVE ZEROS  TO LB-DIA-RECEB-ESP.
+
+
+       1000-ZERA-VARIAVEL.
+           INITIALIZE WS-CONTADORES
+           MOVE 99       TO WS-ANO-004
+           MOVE ZERO     TO WS-OPCAO
+           MOVE 06       TO WS-CONT-02
+           MOVE 1        TO WS-CONT-03
+           MOVE ZEROS    TO WS-CONT-04
+      *     MOVE SPACES  TO ARQ-REC-BANCO
+           MOVE SPACE    TO WS-TESTE
+           MOVE ZEROS    TO WS-DIA-QTD
+           MOVE SPACES   TO WS-VAL-OK
+           MOVE SPACES   TO WS-MREGI
+           MOVE ZEROS    TO ARQR-VAL
+           MOVE ZEROS    TO ARQR-ANO-RECB
+           MOVE ZEROS    TO ARQR-MES-RECB
+           MOVE ZEROS    TO ARQR-DIA-RECB
+           MOVE ZEROS    TO ARQR-ANO-ESP
+           MOVE ZEROS    TO ARQR-MES-ESP
+           MOVE ZEROS    TO ARQR-DIA-ESP
+           MOVE SPACES   TO ARQR-DESC
+           MOVE SPACES   TO ARQR-CONTA
+           MOVE ZEROS    TO ARQR-TIPO
+           MOVE ZEROS    TO TB-REC-TIPO
+           MOVE ZEROS    TO TB-DIA-RECEB
+           MOVE ZEROS    TO TB-MES-RECEB
+           MOVE ZEROS    TO TB-ANO-RECEB
+           MOVE ZEROS    TO TB-REC-VALOR
+           MOVE SPACES   TO TB-REC-DESC
+           MOVE SPACES   TO TB-REC-CONTA
+           MOVE ZEROS    TO TB-DIA-RECEB-ESP
+           MOVE ZEROS    TO TB-MES-RECEB-ESP
+           MOVE ZEROS    TO TB-ANO-RECEB-ESP.
+
+
+
+      *--------------------------MENU PRINCIPAL------------------------*
+       0000-MENU.
+
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'MENU PRINCIPAL' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           DISPLAY LB-MENU
+           DISPLAY LB-FILE-ST
+           DISPLAY LB-OPERACAO
+           PERFORM UNTIL WS-OPCAO = 99
+              MOVE ZERO TO WS-OPCAO
+              ACCEPT LB-OPCAO
+              EVALUATE WS-OPCAO
+              WHEN 01
+                  MOVE SPACES TO WS-STATUSOP
+                  DISPLAY LB-OPERACAO
+                  PERFORM 1000-MENU-RECEITAS
+              WHEN 02
+                  MOVE SPACES TO WS-STATUSOP
+                  DISPLAY LB-OPERACAO
+                  PERFORM 2000-MENU-DESPESAS
+              WHEN 03
+                  MOVE SPACES TO WS-STATUSOP
+                  DISPLAY LB-OPERACAO
+                  PERFORM 3001-MENU-CONTAS
+              WHEN 04
+                  MOVE SPACES TO WS-STATUSOP
+                  DISPLAY LB-OPERACAO
+                  PERFORM 4000-MENU-BANCOS
+              WHEN 99
+                  MOVE SPACES TO WS-STATUSOP
+                  DISPLAY LB-OPERACAO
+                  PERFORM 9999-ENCERRAPROGRAM
+              WHEN OTHER
+                  MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                  DISPLAY LB-OPERACAO
+           END-PERFORM.
+
+      *------------------- AREA VOLTADA PARA RECEITAS------------------*
+       1000-MENU-RECEITAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'PAGINA DE RECEITAS' TO WS-PAG
+           PERFORM 1000-ZERA-VARIAVEL
+           MOVE ZERO TO WS-OPCAO
+           DISPLAY LB-CABECALHO
+           DISPLAY LB-RECEITAS
+           MOVE ZEROS TO LB-OPCAO-RECEITA
+           PERFORM UNTIL WS-OPCAO = 99
+              MOVE ZEROS TO WS-OPCAO
+              ACCEPT LB-OPCAO-RECEITA
+              EVALUATE WS-OPCAO
+              WHEN 01
+                  PERFORM 1001-CADASTRO-RECEITAS
+              WHEN 02
+                  PERFORM 1002-EDITAR-RECEITAS
+              WHEN 03
+                  PERFORM 1003-REMOVER-RECEITAS
+              WHEN 04
+                  PERFORM 1004-LISTAR-RECEITAS-PERIODO
+              WHEN 05
+                  PERFORM 1005-LISTAR-RECEITAS-TIPO
+              WHEN 06
+                  MOVE 'OPCAO DO SISTEMA NAO FINALIZADA!' 
+                  TO WS-STATUSOP
+                  DISPLAY LB-OPERACAO
+              WHEN 99
+                  PERFORM 0000-INICIALIZACAO
+              WHEN OTHER
+                  MOVE 'OPCAO INVALIDA!' 
+                  TO WS-STATUSOP
+                  DISPLAY LB-OPERACAO
+           END-PERFORM.
+
+      *----CADASTRAMENTO DE RECEITAS-----------------------------------*
+       1001-CADASTRO-RECEITAS.
+           MOVE SPACES TO WS-STATUSOP
+           IF WS-FSTATUS EQUAL ZEROS AND WS-FIM-LOOP = 'NO'
+               MOVE SPACES TO WS-PAG
+               MOVE 'CADASTRAR RECEITAS' TO WS-PAG
+
+               MOVE ZEROS TO WS-OPCAO
+               PERFORM 1012-PROXIMO-ID-RECEITA
+               PERFORM UNTIL WS-FIM-LOOP = 'OK'
+               PERFORM 0000-ZERA-FLAGS
+               PERFORM 1000-ZERA-VARIAVEL
+               MOVE WS-CONT-01 TO ARQR-ID
+               DISPLAY LB-CABECALHO
+               DISPLAY LB-CADASTRO-RECEITAS
+               DISPLAY LB-OPERACAO
+               PERFORM UNTIL WS-VAL-OK = 'OK'
+                   ACCEPT LB-REC-VALOR
+                   EVALUATE TRUE
+                   WHEN TB-REC-VALOR > 0
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-VAL-OK
+                   WHEN OTHER
+                       MOVE 'VALOR DEVE SER MAIOR QUE "0"'
+                       TO WS-STATUSOP
+                       MOVE 'NO' TO WS-VAL-OK
+                       DISPLAY LB-OPERACAO
+               END-PERFORM
+
+               PERFORM 1010-ENTRADA-DATA-RECEBIMENTO
+               PERFORM 0000-ZERA-FLAGS
+               PERFORM 1011-ENTRADA-DATA-ESPERADA
+
+                   ACCEPT LB-REC-DESC
+                   MOVE 'NAO' TO WS-VC-ACHOU
+                   PERFORM UNTIL WS-VC-ACHOU = 'SIM'
+                       ACCEPT LB-REC-CONTA
+                       MOVE TB-REC-CONTA TO WS-VC-CONTA
+                       PERFORM 8140-VALIDA-CONTA-MOVIMENTO
+                       IF WS-VC-ACHOU NOT EQUAL 'SIM'
+                           MOVE 'CONTA NAO CADASTRADA!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       ELSE
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       END-IF
+                   END-PERFORM
+                   PERFORM UNTIL WS-CONT-OK = 'OK'
+                       ACCEPT LB-REC-TIPO
+                       EVALUATE TRUE
+                       WHEN TB-REC-TIPO = 01 OR 02 OR 03 OR 04
+                           MOVE 'OK' TO WS-CONT-OK
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       WHEN OTHER
+                           MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-CONT-OK
+                   END-PERFORM
+
+
+
+                   PERFORM UNTIL WS-SALVA = 'OK' OR 'NO'
+                       MOVE 0 TO WS-OPCAO
+                       DISPLAY 'DIGITE UMA DAS OPCOES NUMERICAS!'
+                       LINE 13 COL 03 FOREGROUND-COLOR IS 03
+                       DISPLAY '**SALVAR RECEITA? ' LINE 14 COL 03
+                       FOREGROUND-COLOR IS 05
+                       DISPLAY '[01]SIM' LINE 15 COL 21
+                       FOREGROUND-COLOR IS 08
+                       DISPLAY '[02]NAO' LINE 16 COL 21
+                       FOREGROUND-COLOR IS 08
+                       DISPLAY 'OPCAO: ' LINE 17 COL 21
+                       FOREGROUND-COLOR IS 04
+                       ACCEPT  WS-OPCAO  LINE 17 COL 31
+                       FOREGROUND-COLOR IS 04
+                       EVALUATE TRUE
+                       WHEN WS-OPCAO = 01 AND WS-FSTATUS = ZEROS
+                           MOVE TAB-RECEITAS TO ARQ-REC
+                           MOVE WS-CONT-01   TO ARQR-ID
+                           MOVE 'CADASTRO'   TO WS-JRN-OPERACAO
+                           MOVE 'RECEITAS'   TO WS-JRN-ARQUIVO
+                           MOVE ARQR-ID      TO WS-JRN-CHAVE
+                           MOVE 'INICIO'     TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                           WRITE ARQ-REC
+                               INVALID KEY
+                               MOVE 'CODIGO DE RECEITA JA EXISTE!'
+                               TO WS-STATUSOP
+                               DISPLAY LB-OPERACAO
+                               MOVE 99 TO WS-FSTATUS
+                           END-WRITE
+                           IF WS-FSTATUS NOT EQUAL ZEROS
+                               MOVE 'NAO FOI POSSIVEL GRAVAR O'-
+                               ' REGISTRO!' TO WS-STATUSOP
+                               DISPLAY LB-OPERACAO
+                               DISPLAY LB-FILE-ST
+                               MOVE 'ERRO'   TO WS-JRN-FASE
+                               PERFORM 9100-GRAVA-JORNAL
+                           ELSE
+                              MOVE 'REGISTRO GRAVADO COM SUCESSO!'
+                              TO WS-STATUSOP
+                              DISPLAY LB-OPERACAO
+                              ADD 1 TO WS-CONT-01
+                              PERFORM 8100-ATUALIZA-SALDO-RECEITA
+                              MOVE 'FIM'    TO WS-JRN-FASE
+                              PERFORM 9100-GRAVA-JORNAL
+                           END-IF
+                           MOVE 'OK' TO WS-SALVA
+
+                       WHEN WS-OPCAO = 02
+                           MOVE 'NO' TO WS-SALVA
+                           MOVE SPACES
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       WHEN OTHER
+                           MOVE 'ER' TO WS-SALVA
+                           MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                   END-PERFORM
+                   DISPLAY 'DESEJA INSERIR MAIS UMA RECEITA?'
+                   LINE 18 COL 03 FOREGROUND-COLOR IS 05
+
+                   PERFORM UNTIL WS-MREGI = 'OK' OR 'NO'
+                       DISPLAY '[01]SIM' LINE 19 COL 37
+                       FOREGROUND-COLOR IS 08
+                       DISPLAY '[02]NAO' LINE 20 COL 37
+                       FOREGROUND-COLOR IS 08
+                       DISPLAY 'OPCAO: ' LINE 21 COL 37
+                       FOREGROUND-COLOR IS 04
+                       ACCEPT WS-OPCAO LINE 21 COL 47
+                       FOREGROUND-COLOR 04
+
+                           EVALUATE TRUE
+                       WHEN WS-OPCAO = 01
+                           PERFORM 0000-ZERA-FLAGS
+                           PERFORM 1000-ZERA-VARIAVEL
+                           DISPLAY '               ' LINE 21 COL 51
+                           FOREGROUND-COLOR IS 04
+                           MOVE 'NO' TO WS-MREGI
+                       WHEN WS-OPCAO = 02
+                           MOVE 'OK' TO WS-FIM-LOOP
+                           PERFORM 0000-ZERA-FLAGS
+                           PERFORM 1000-ZERA-VARIAVEL
+                           PERFORM 1000-MENU-RECEITAS
+                       WHEN OTHER
+                           MOVE 'ER' TO WS-MREGI
+                           MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                   END-PERFORM
+
+
+               END-PERFORM
+           ELSE
+               MOVE 'ERRO AO CRIAR O ARQUIVO!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+               DISPLAY LB-FILE-ST
+           END-IF.
+
+      *----ENTRADA E VALIDACAO DA DATA DE RECEBIMENTO------------------*
+       1010-ENTRADA-DATA-RECEBIMENTO.
+           PERFORM UNTIL WS-DATA-OK = 'OK'
+               PERFORM UNTIL WS-ANO-OK = 'OK'
+                   ACCEPT LB-ANO-RECEB
+                   MOVE 00 TO WS-ANO-100
+                   MOVE 99 TO WS-ANO-004
+                   MOVE 00 TO WS-ANO-X
+
+                   DIVIDE 100 INTO TB-ANO-RECEB
+                   GIVING WS-ANO-X
+                   REMAINDER WS-ANO-100
+                   DIVIDE 004 INTO TB-ANO-RECEB
+                   GIVING WS-ANO-X
+                   REMAINDER WS-ANO-004
+
+                   EVALUATE TRUE
+                   WHEN WS-ANO-100 NOT EQUAL 0
+                   AND WS-ANO-004 = 0
+                   AND TB-ANO-RECEB >= 2000
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-ANOBISS
+                       MOVE 'OK' TO WS-ANO-OK
+                   WHEN TB-ANO-RECEB < 2000
+                       MOVE 'ANO DEVE SER SEPERIOR A 2000'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-ANO-OK
+                   WHEN OTHER
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-ANO-OK
+                       MOVE 'NO' TO WS-ANOBISS
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM UNTIL WS-MES-OK = 'OK'
+                   MOVE ZERO TO TB-MES-RECEB
+                   ACCEPT LB-MES-RECEB
+                   EVALUATE TRUE
+                       WHEN TB-MES-RECEB >=01
+                       AND TB-MES-RECEB <=12
+                           MOVE 'OK' TO WS-MES-OK
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       WHEN OTHER
+                           MOVE 'MES INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-MES-OK
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM UNTIL WS-DIA-OK = 'OK'
+                   MOVE ZERO TO WS-DIA-QTD
+                   MOVE ZERO TO TB-DIA-RECEB
+                   ACCEPT LB-DIA-RECEB
+                   EVALUATE TRUE
+                   WHEN  TB-MES-RECEB = 01
+                   OR 03 OR 05 OR 07 OR 08 OR 10 OR 12
+                       MOVE 31 TO WS-DIA-QTD
+                       IF  TB-DIA-RECEB >= 01
+                       AND TB-DIA-RECEB <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TB-MES-RECEB = 04
+                   OR 06 OR 09 OR 11
+                       MOVE 30 TO WS-DIA-QTD
+                       IF  TB-DIA-RECEB >= 01
+                       AND TB-DIA-RECEB <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TB-MES-RECEB = 02
+                   AND  WS-ANOBISS = 'OK'
+                       MOVE 29 TO WS-DIA-QTD
+                       IF  TB-DIA-RECEB >= 1
+                       AND TB-DIA-RECEB <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TB-MES-RECEB = 02
+                   AND  WS-ANOBISS = 'NO'
+                       MOVE 28 TO WS-DIA-QTD
+                       IF  TB-DIA-RECEB >= 1
+                       AND TB-DIA-RECEB <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN OTHER
+                       MOVE ZEROS TO WS-DIA-QTD
+                       MOVE 'NO' TO WS-DIA-OK
+                   END-EVALUATE
+               END-PERFORM
+               EVALUATE TRUE
+               WHEN WS-ANO-OK = 'OK' AND WS-MES-OK = 'OK'
+               AND WS-DIA-OK = 'OK'
+                   MOVE 'OK' TO WS-DATA-OK
+               WHEN OTHER
+                   MOVE 'NO' TO WS-DATA-OK
+           END-PERFORM.
+
+      *----ENTRADA E VALIDACAO DA DATA DE RECEBIMENTO ESPERADO---------*
+       1011-ENTRADA-DATA-ESPERADA.
+               PERFORM UNTIL WS-DATA-OK = 'OK'
+               PERFORM UNTIL WS-ANO-OK = 'OK'
+                   MOVE ZEROS TO ARQR-ANO-ESP
+                   ACCEPT LB-ANO-RECEB-ESP
+                   MOVE 00 TO WS-ANO-100
+                   MOVE 99 TO WS-ANO-004
+                   MOVE 00 TO WS-ANO-X
+
+                   DIVIDE 100 INTO TB-ANO-RECEB-ESP
+                   GIVING WS-ANO-X
+                   REMAINDER WS-ANO-100
+                   DIVIDE 004 INTO TB-ANO-RECEB-ESP
+                   GIVING WS-ANO-X
+                   REMAINDER WS-ANO-004
+
+                   EVALUATE TRUE
+                   WHEN WS-ANO-100 NOT EQUAL 0
+                   AND  WS-ANO-004 = 0
+                   AND  TB-ANO-RECEB-ESP >= 2000
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-ANOBISS
+                       MOVE 'OK' TO WS-ANO-OK
+                   WHEN TB-ANO-RECEB-ESP < 2000
+                       MOVE 'ANO DEVE SER SEPERIOR A 2000'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-ANO-OK
+                   WHEN OTHER
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-ANO-OK
+                       MOVE 'NO' TO WS-ANOBISS
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM UNTIL WS-MES-OK = 'OK'
+                   MOVE ZEROS TO TB-MES-RECEB-ESP
+                   ACCEPT LB-MES-RECEB-ESP
+                   EVALUATE TRUE
+                       WHEN TB-MES-RECEB-ESP >=01
+                       AND  TB-MES-RECEB-ESP <=12
+                           MOVE 'OK' TO WS-MES-OK
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       WHEN OTHER
+                           MOVE 'MES INVALIDO'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-MES-OK
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM UNTIL WS-DIA-OK = 'OK'
+                   MOVE ZERO TO WS-DIA-QTD
+                   MOVE ZERO TO TB-DIA-RECEB-ESP
+                   ACCEPT LB-DIA-RECEB-ESP
+                   EVALUATE TRUE
+                   WHEN  TB-MES-RECEB-ESP = 01
+                   OR 03 OR 05 OR 07 OR 08 OR 10 OR 12
+                       MOVE 31 TO WS-DIA-QTD
+                       IF  TB-DIA-RECEB-ESP >= 01
+                       AND TB-DIA-RECEB-ESP <=
+                           WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TB-MES-RECEB-ESP = 04
+                   OR 06 OR 09 OR 11
+                       MOVE 30 TO WS-DIA-QTD
+                       IF  TB-DIA-RECEB-ESP >= 01
+                       AND TB-DIA-RECEB-ESP <=
+                       WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TB-MES-RECEB-ESP = 02
+                   AND WS-ANOBISS = 'OK'
+                       MOVE 29 TO WS-DIA-QTD
+                       IF  TB-DIA-RECEB-ESP >= 1
+                       AND TB-DIA-RECEB-ESP <=
+                           WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TB-MES-RECEB-ESP = 02
+                   AND WS-ANOBISS = 'NO'
+                       MOVE 28 TO WS-DIA-QTD
+                       IF  TB-DIA-RECEB-ESP >= 1
+                       AND TB-DIA-RECEB-ESP <=
+                           WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN OTHER
+                       MOVE ZEROS TO WS-DIA-QTD
+                       MOVE 'NO' TO WS-DIA-OK
+                   END-EVALUATE
+               END-PERFORM
+               EVALUATE TRUE
+               WHEN WS-ANO-OK = 'OK' AND WS-MES-OK = 'OK'
+               AND WS-DIA-OK = 'OK'
+                   MOVE 'OK' TO WS-DATA-OK
+               WHEN OTHER
+                   MOVE 'NO' TO WS-DATA-OK
+           END-PERFORM.
+
+      *----BUSCA DE RECEITA PELO CODIGO (ARQR-ID)-----------------------*
+       1002-BUSCA-RECEITA.
+      * PRE-CONDICAO: WS-BUSCA-ID CONTEM O CODIGO A LOCALIZAR.
+      * POS-CONDICAO: WS-CONT-OK = 'OK' SE A RECEITA FOI ENCONTRADA,
+      * COM ARQ-REC CARREGADO; 'NO' CASO CONTRARIO.
+           MOVE 'NO' TO WS-CONT-OK
+           MOVE WS-BUSCA-ID TO ARQR-ID
+           READ ARQ-RECEITAS
+               INVALID KEY
+                   MOVE 'NO' TO WS-CONT-OK
+               NOT INVALID KEY
+                   MOVE 'OK' TO WS-CONT-OK
+           END-READ.
+
+      *----EDICAO DE RECEITAS--------------------------------------------*
+       1002-EDITAR-RECEITAS.
+           MOVE SPACES TO WS-STATUSOP
+           DISPLAY LB-CABECALHO
+           MOVE SPACES TO WS-PAG
+           MOVE 'EDITAR RECEITAS' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WS-BUSCA-ID
+           DISPLAY 'DIGITE O CODIGO DA RECEITA (ARQR-ID):'
+           LINE 06 COL 03 FOREGROUND-COLOR IS 05
+           ACCEPT WS-BUSCA-ID LINE 06 COL 42
+           FOREGROUND-COLOR IS 04
+           PERFORM 1002-BUSCA-RECEITA
+           IF WS-CONT-OK NOT EQUAL 'OK'
+               MOVE 'RECEITA NAO ENCONTRADA!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           ELSE
+               MOVE ARQR-VAL       TO TB-REC-VALOR
+               MOVE ARQR-DIA-RECB  TO TB-DIA-RECEB
+               MOVE ARQR-MES-RECB  TO TB-MES-RECEB
+               MOVE ARQR-ANO-RECB  TO TB-ANO-RECEB
+               MOVE ARQR-DIA-ESP   TO TB-DIA-RECEB-ESP
+               MOVE ARQR-MES-ESP   TO TB-MES-RECEB-ESP
+               MOVE ARQR-ANO-ESP   TO TB-ANO-RECEB-ESP
+               MOVE ARQR-DESC      TO TB-REC-DESC
+               MOVE ARQR-CONTA     TO TB-REC-CONTA
+               MOVE ARQR-TIPO      TO TB-REC-TIPO
+               MOVE SPACES TO WS-STATUSOP
+               DISPLAY LB-CABECALHO
+               DISPLAY LB-CADASTRO-RECEITAS
+               DISPLAY LB-OPERACAO
+               DISPLAY 'EDITE OS CAMPOS DESEJADOS E'-
+               ' CONFIRME A GRAVACAO' LINE 15 COL 03
+               FOREGROUND-COLOR IS 05
+               MOVE 'NO' TO WS-VAL-OK
+               PERFORM UNTIL WS-VAL-OK = 'OK'
+                   ACCEPT LB-REC-VALOR
+                   EVALUATE TRUE
+                   WHEN TB-REC-VALOR > 0
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-VAL-OK
+                   WHEN OTHER
+                       MOVE 'VALOR DEVE SER MAIOR QUE "0"'
+                       TO WS-STATUSOP
+                       MOVE 'NO' TO WS-VAL-OK
+                       DISPLAY LB-OPERACAO
+               END-PERFORM
+               PERFORM 0000-ZERA-FLAGS
+               PERFORM 1010-ENTRADA-DATA-RECEBIMENTO
+               PERFORM 0000-ZERA-FLAGS
+               PERFORM 1011-ENTRADA-DATA-ESPERADA
+               ACCEPT LB-REC-DESC
+               MOVE 'NAO' TO WS-VC-ACHOU
+               PERFORM UNTIL WS-VC-ACHOU = 'SIM'
+                   ACCEPT LB-REC-CONTA
+                   MOVE TB-REC-CONTA TO WS-VC-CONTA
+                   PERFORM 8140-VALIDA-CONTA-MOVIMENTO
+                   IF WS-VC-ACHOU NOT EQUAL 'SIM'
+                       MOVE 'CONTA NAO CADASTRADA!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   ELSE
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   END-IF
+               END-PERFORM
+               PERFORM UNTIL WS-CONT-OK = 'OK'
+                   ACCEPT LB-REC-TIPO
+                   EVALUATE TRUE
+                   WHEN TB-REC-TIPO = 01 OR 02 OR 03 OR 04
+                       MOVE 'OK' TO WS-CONT-OK
+                   WHEN OTHER
+                       MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-CONT-OK
+               END-PERFORM
+
+               MOVE ARQR-CONTA          TO WS-AJS-CONTA-ANT
+               MOVE ARQR-VAL            TO WS-AJS-VALOR-ANT
+               MOVE WS-BUSCA-ID TO ARQR-ID
+               MOVE TB-REC-VALOR        TO ARQR-VAL
+               MOVE TB-DIA-RECEB        TO ARQR-DIA-RECB
+               MOVE TB-MES-RECEB        TO ARQR-MES-RECB
+               MOVE TB-ANO-RECEB        TO ARQR-ANO-RECB
+               MOVE TB-DIA-RECEB-ESP    TO ARQR-DIA-ESP
+               MOVE TB-MES-RECEB-ESP    TO ARQR-MES-ESP
+               MOVE TB-ANO-RECEB-ESP    TO ARQR-ANO-ESP
+               MOVE TB-REC-DESC         TO ARQR-DESC
+               MOVE TB-REC-CONTA        TO ARQR-CONTA
+               MOVE TB-REC-TIPO         TO ARQR-TIPO
+               MOVE 'EDICAO'     TO WS-JRN-OPERACAO
+               MOVE 'RECEITAS'   TO WS-JRN-ARQUIVO
+               MOVE ARQR-ID      TO WS-JRN-CHAVE
+               MOVE 'INICIO'     TO WS-JRN-FASE
+               PERFORM 9100-GRAVA-JORNAL
+               REWRITE ARQ-REC
+                   INVALID KEY
+                       MOVE 'NAO FOI POSSIVEL REGRAVAR O'-
+                       ' REGISTRO!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       DISPLAY LB-FILE-ST
+                       MOVE 'ERRO'   TO WS-JRN-FASE
+                       PERFORM 9100-GRAVA-JORNAL
+                   NOT INVALID KEY
+                       MOVE 'REGISTRO ALTERADO COM SUCESSO!'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'FIM'    TO WS-JRN-FASE
+                       PERFORM 9100-GRAVA-JORNAL
+                       PERFORM 8120-ESTORNA-SALDO-RECEITA
+                       PERFORM 8100-ATUALIZA-SALDO-RECEITA
+               END-REWRITE
+           END-IF.
+
+      *----REMOCAO DE RECEITAS--------------------------------------------*
+       1003-REMOVER-RECEITAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'REMOVER RECEITAS' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WS-BUSCA-ID
+           DISPLAY 'DIGITE O CODIGO DA RECEITA (ARQR-ID):'
+           LINE 06 COL 03 FOREGROUND-COLOR IS 05
+           ACCEPT WS-BUSCA-ID LINE 06 COL 42
+           FOREGROUND-COLOR IS 04
+           PERFORM 1002-BUSCA-RECEITA
+           IF WS-CONT-OK NOT EQUAL 'OK'
+               MOVE 'RECEITA NAO ENCONTRADA!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           ELSE
+               DISPLAY 'DESCRICAO: ' LINE 08 COL 03
+               FOREGROUND-COLOR IS 03
+               DISPLAY ARQR-DESC LINE 08 COL 15
+               FOREGROUND-COLOR IS 04
+               DISPLAY 'VALOR....: ' LINE 09 COL 03
+               FOREGROUND-COLOR IS 03
+               DISPLAY ARQR-VAL LINE 09 COL 15
+               FOREGROUND-COLOR IS 04
+               DISPLAY 'CONFIRMA A REMOCAO? [01]SIM [02]NAO'
+               LINE 11 COL 03 FOREGROUND-COLOR IS 05
+               MOVE ZERO TO WS-OPCAO
+               ACCEPT WS-OPCAO LINE 12 COL 03
+               FOREGROUND-COLOR IS 04
+               IF WS-OPCAO EQUAL 01
+                   MOVE 'REMOCAO'    TO WS-JRN-OPERACAO
+                   MOVE 'RECEITAS'   TO WS-JRN-ARQUIVO
+                   MOVE ARQR-ID      TO WS-JRN-CHAVE
+                   MOVE 'INICIO'     TO WS-JRN-FASE
+                   PERFORM 9100-GRAVA-JORNAL
+                   DELETE ARQ-RECEITAS
+                       INVALID KEY
+                           MOVE 'NAO FOI POSSIVEL REMOVER O'-
+                           ' REGISTRO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'ERRO'    TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                       NOT INVALID KEY
+                           MOVE 'REGISTRO REMOVIDO COM SUCESSO!'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'FIM'    TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                           MOVE ARQR-CONTA TO WS-AJS-CONTA-ANT
+                           MOVE ARQR-VAL   TO WS-AJS-VALOR-ANT
+                           PERFORM 8120-ESTORNA-SALDO-RECEITA
+                   END-DELETE
+               ELSE
+                   MOVE SPACES TO WS-STATUSOP
+                   MOVE 'OPERACAO CANCELADA!' TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+               END-IF
+           END-IF.
+
+      *----DESCOBRE O PROXIMO ARQR-ID LIVRE (MAIOR ID + 1)-------------*
+      *----TAMBEM USADO PARA RETOMAR O CADASTRO APOS UM REINICIO-------*
+       1012-PROXIMO-ID-RECEITA.
+           MOVE 1 TO WS-CONT-01
+           MOVE ZEROS TO ARQR-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-RECEITAS KEY IS NOT LESS THAN ARQR-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-RECEITAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       COMPUTE WS-CONT-01 = ARQR-ID + 1
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *----RELATORIO: LISTAR RECEITAS POR PERIODO-----------------------*
+       1004-LISTAR-RECEITAS-PERIODO.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'RECEITAS POR PERIODO' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WS-PER-TOTAL
+           MOVE ZEROS TO WS-PER-LINHA
+           MOVE 'NAO' TO WS-PER-ACHOU
+
+           DISPLAY 'DATA INICIAL (DD MM AAAA):' LINE 06 COL 03
+           FOREGROUND-COLOR IS 05
+           ACCEPT WS-PER-DIA-INI LINE 06 COL 31 FOREGROUND-COLOR IS 04
+           ACCEPT WS-PER-MES-INI LINE 06 COL 34 FOREGROUND-COLOR IS 04
+           ACCEPT WS-PER-ANO-INI LINE 06 COL 37 FOREGROUND-COLOR IS 04
+           DISPLAY 'DATA FINAL   (DD MM AAAA):' LINE 07 COL 03
+           FOREGROUND-COLOR IS 05
+           ACCEPT WS-PER-DIA-FIM LINE 07 COL 31 FOREGROUND-COLOR IS 04
+           ACCEPT WS-PER-MES-FIM LINE 07 COL 34 FOREGROUND-COLOR IS 04
+           ACCEPT WS-PER-ANO-FIM LINE 07 COL 37 FOREGROUND-COLOR IS 04
+
+           COMPUTE WS-PER-DATA-INI =
+               WS-PER-ANO-INI * 10000 + WS-PER-MES-INI * 100
+               + WS-PER-DIA-INI
+           COMPUTE WS-PER-DATA-FIM =
+               WS-PER-ANO-FIM * 10000 + WS-PER-MES-FIM * 100
+               + WS-PER-DIA-FIM
+
+           DISPLAY 'DESCRICAO      VALOR      CONTA          DATA'
+           LINE 09 COL 03 FOREGROUND-COLOR IS 03
+           MOVE 10 TO WS-PER-LINHA
+
+           MOVE ZEROS TO ARQR-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-RECEITAS KEY IS NOT LESS THAN ARQR-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-RECEITAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       COMPUTE WS-PER-DATA-REC =
+                           ARQR-ANO-RECB * 10000 + ARQR-MES-RECB * 100
+                           + ARQR-DIA-RECB
+                       IF WS-PER-DATA-REC >= WS-PER-DATA-INI
+                       AND WS-PER-DATA-REC <= WS-PER-DATA-FIM
+                       AND WS-PER-LINHA < 22
+                           DISPLAY ARQR-DESC LINE WS-PER-LINHA COL 03
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY ARQR-VAL LINE WS-PER-LINHA COL 19
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY ARQR-CONTA LINE WS-PER-LINHA COL 30
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY ARQR-DIA-RECB LINE WS-PER-LINHA
+                           COL 46 FOREGROUND-COLOR IS 04
+                           DISPLAY '/' LINE WS-PER-LINHA COL 48
+                           DISPLAY ARQR-MES-RECB LINE WS-PER-LINHA
+                           COL 49 FOREGROUND-COLOR IS 04
+                           DISPLAY '/' LINE WS-PER-LINHA COL 51
+                           DISPLAY ARQR-ANO-RECB LINE WS-PER-LINHA
+                           COL 52 FOREGROUND-COLOR IS 04
+                           ADD ARQR-VAL TO WS-PER-TOTAL
+                           ADD 1 TO WS-PER-LINHA
+                           MOVE 'SIM' TO WS-PER-ACHOU
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+
+           IF WS-PER-ACHOU EQUAL 'NAO'
+               MOVE 'NENHUMA RECEITA NO PERIODO INFORMADO!'
+               TO WS-STATUSOP
+           ELSE
+               MOVE 'TOTAL DO PERIODO: '
+               TO WS-STATUSOP
+           END-IF
+           DISPLAY LB-OPERACAO
+           DISPLAY 'TOTAL DO PERIODO: R$' LINE 23 COL 03
+           FOREGROUND-COLOR IS 05
+           DISPLAY WS-PER-TOTAL LINE 23 COL 24 FOREGROUND-COLOR IS 04.
+
+      *----RELATORIO: LISTAR RECEITAS POR TIPO, COM SUBTOTAIS----------*
+       1005-LISTAR-RECEITAS-TIPO.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'RECEITAS POR TIPO' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WS-TIPO-TOTAIS
+           MOVE ZEROS TO WS-TIPO-TOTAL-GERAL
+
+           MOVE ZEROS TO ARQR-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-RECEITAS KEY IS NOT LESS THAN ARQR-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-RECEITAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF ARQR-TIPO >= 1 AND ARQR-TIPO <= 4
+                           ADD ARQR-VAL TO WS-TIPO-TOTAL(ARQR-TIPO)
+                           ADD ARQR-VAL TO WS-TIPO-TOTAL-GERAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+
+           DISPLAY '[01] SALARIO..: R$' LINE 07 COL 03
+           FOREGROUND-COLOR IS 03
+           DISPLAY WS-TIPO-TOTAL(1) LINE 07 COL 23
+           FOREGROUND-COLOR IS 04
+           DISPLAY '[02] PRESENTE.: R$' LINE 08 COL 03
+           FOREGROUND-COLOR IS 03
+           DISPLAY WS-TIPO-TOTAL(2) LINE 08 COL 23
+           FOREGROUND-COLOR IS 04
+           DISPLAY '[03] PREMIO...: R$' LINE 09 COL 03
+           FOREGROUND-COLOR IS 03
+           DISPLAY WS-TIPO-TOTAL(3) LINE 09 COL 23
+           FOREGROUND-COLOR IS 04
+           DISPLAY '[04] OUTROS...: R$' LINE 10 COL 03
+           FOREGROUND-COLOR IS 03
+           DISPLAY WS-TIPO-TOTAL(4) LINE 10 COL 23
+           FOREGROUND-COLOR IS 04
+           DISPLAY 'TOTAL GERAL...: R$' LINE 12 COL 03
+           FOREGROUND-COLOR IS 05
+           DISPLAY WS-TIPO-TOTAL-GERAL LINE 12 COL 23
+           FOREGROUND-COLOR IS 04
+           MOVE SPACES TO WS-STATUSOP
+           DISPLAY LB-OPERACAO.
+
+      *------------------- AREA VOLTADA PARA DESPESAS-------------------*
+       2000-MENU-DESPESAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'PAGINA DE DESPESAS' TO WS-PAG
+           PERFORM 1000-ZERA-VARIAVEL
+           MOVE ZERO TO WS-OPCAO
+           DISPLAY LB-CABECALHO
+           DISPLAY LB-DESPESAS
+           MOVE ZEROS TO LB-OPCAO-DESPESA
+           PERFORM UNTIL WS-OPCAO = 99
+              MOVE ZEROS TO WS-OPCAO
+              ACCEPT LB-OPCAO-DESPESA
+              EVALUATE WS-OPCAO
+              WHEN 01
+                  PERFORM 2001-CADASTRO-DESPESAS
+              WHEN 02
+                  PERFORM 2002-EDITAR-DESPESAS
+              WHEN 03
+                  PERFORM 2003-REMOVER-DESPESAS
+              WHEN 04
+                  PERFORM 2004-LISTAR-DESPESAS
+              WHEN 99
+                  PERFORM 0000-INICIALIZACAO
+              WHEN OTHER
+                  MOVE 'OPCAO INVALIDA!'
+                  TO WS-STATUSOP
+                  DISPLAY LB-OPERACAO
+           END-PERFORM.
+
+      *----CADASTRAMENTO DE DESPESAS------------------------------------*
+       2001-CADASTRO-DESPESAS.
+           MOVE SPACES TO WS-STATUSOP
+           IF WS-FSTATUS EQUAL ZEROS AND WS-FIM-LOOP = 'NO'
+               MOVE SPACES TO WS-PAG
+               MOVE 'CADASTRAR DESPESAS' TO WS-PAG
+
+               MOVE ZEROS TO WS-OPCAO
+               PERFORM 2012-PROXIMO-ID-DESPESA
+               PERFORM UNTIL WS-FIM-LOOP = 'OK'
+               PERFORM 0000-ZERA-FLAGS
+               PERFORM 1000-ZERA-VARIAVEL
+               MOVE WS-CONT-01-D TO ARQD-ID
+               DISPLAY LB-CABECALHO
+               DISPLAY LB-CADASTRO-DESPESAS
+               DISPLAY LB-OPERACAO
+               PERFORM UNTIL WS-VAL-OK = 'OK'
+                   ACCEPT LB-DESP-VALOR
+                   EVALUATE TRUE
+                   WHEN TD-DESP-VALOR > 0
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-VAL-OK
+                   WHEN OTHER
+                       MOVE 'VALOR DEVE SER MAIOR QUE "0"'
+                       TO WS-STATUSOP
+                       MOVE 'NO' TO WS-VAL-OK
+                       DISPLAY LB-OPERACAO
+               END-PERFORM
+
+               PERFORM 2010-ENTRADA-DATA-VENCIMENTO
+               PERFORM 0000-ZERA-FLAGS
+               PERFORM 2011-ENTRADA-DATA-PAGAMENTO
+
+                   ACCEPT LB-DESP-DESC
+                   MOVE 'NAO' TO WS-VC-ACHOU
+                   PERFORM UNTIL WS-VC-ACHOU = 'SIM'
+                       ACCEPT LB-DESP-CONTA
+                       MOVE TD-DESP-CONTA TO WS-VC-CONTA
+                       PERFORM 8140-VALIDA-CONTA-MOVIMENTO
+                       IF WS-VC-ACHOU NOT EQUAL 'SIM'
+                           MOVE 'CONTA NAO CADASTRADA!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       ELSE
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       END-IF
+                   END-PERFORM
+                   PERFORM UNTIL WS-CONT-OK = 'OK'
+                       ACCEPT LB-DESP-TIPO
+                       EVALUATE TRUE
+                       WHEN TD-DESP-TIPO = 01 OR 02 OR 03 OR 04
+                           MOVE 'OK' TO WS-CONT-OK
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       WHEN OTHER
+                           MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-CONT-OK
+                   END-PERFORM
+
+                   PERFORM UNTIL WS-SALVA = 'OK' OR 'NO'
+                       MOVE 0 TO WS-OPCAO
+                       DISPLAY '**SALVAR DESPESA? ' LINE 14 COL 03
+                       FOREGROUND-COLOR IS 05
+                       DISPLAY '[01]SIM' LINE 15 COL 21
+                       FOREGROUND-COLOR IS 08
+                       DISPLAY '[02]NAO' LINE 16 COL 21
+                       FOREGROUND-COLOR IS 08
+                       DISPLAY 'OPCAO: ' LINE 17 COL 21
+                       FOREGROUND-COLOR IS 04
+                       ACCEPT  WS-OPCAO  LINE 17 COL 31
+                       FOREGROUND-COLOR IS 04
+                       EVALUATE TRUE
+                       WHEN WS-OPCAO = 01 AND WS-FSTATUS = ZEROS
+                           MOVE TD-DESP-CONTA TO WS-VC-CONTA
+                           PERFORM 8140-VALIDA-CONTA-MOVIMENTO
+                           IF WS-VC-ACHOU NOT EQUAL 'SIM'
+                           OR TD-DESP-VALOR > WS-VC-SALDO
+                               MOVE 'SALDO INSUFICIENTE NA CONTA -'-
+                               ' DESPESA NAO GRAVADA!' TO WS-STATUSOP
+                               DISPLAY LB-OPERACAO
+                               MOVE 'NO' TO WS-SALVA
+                           ELSE
+                               MOVE TAB-DESPESAS TO ARQ-DESP
+                               MOVE WS-CONT-01-D TO ARQD-ID
+                               MOVE 'CADASTRO'   TO WS-JRN-OPERACAO
+                               MOVE 'DESPESAS'   TO WS-JRN-ARQUIVO
+                               MOVE ARQD-ID      TO WS-JRN-CHAVE
+                               MOVE 'INICIO'     TO WS-JRN-FASE
+                               PERFORM 9100-GRAVA-JORNAL
+                               WRITE ARQ-DESP
+                                   INVALID KEY
+                                   MOVE 'CODIGO DE DESPESA JA EXISTE!'
+                                   TO WS-STATUSOP
+                                   DISPLAY LB-OPERACAO
+                                   MOVE 99 TO WS-FSTATUS
+                               END-WRITE
+                               IF WS-FSTATUS NOT EQUAL ZEROS
+                                   MOVE 'NAO FOI POSSIVEL GRAVAR O'-
+                                   ' REGISTRO!' TO WS-STATUSOP
+                                   DISPLAY LB-OPERACAO
+                                   DISPLAY LB-FILE-ST
+                                   MOVE 'ERRO'   TO WS-JRN-FASE
+                                   PERFORM 9100-GRAVA-JORNAL
+                               ELSE
+                                  MOVE 'REGISTRO GRAVADO COM SUCESSO!'
+                                  TO WS-STATUSOP
+                                  DISPLAY LB-OPERACAO
+                                  ADD 1 TO WS-CONT-01-D
+                                  PERFORM 8110-ATUALIZA-SALDO-DESPESA
+                                  MOVE 'FIM'    TO WS-JRN-FASE
+                                  PERFORM 9100-GRAVA-JORNAL
+                               END-IF
+                               MOVE 'OK' TO WS-SALVA
+                           END-IF
+                       WHEN WS-OPCAO = 02
+                           MOVE 'NO' TO WS-SALVA
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       WHEN OTHER
+                           MOVE 'ER' TO WS-SALVA
+                           MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                   END-PERFORM
+                   DISPLAY 'DESEJA INSERIR MAIS UMA DESPESA?'
+                   LINE 18 COL 03 FOREGROUND-COLOR IS 05
+
+                   PERFORM UNTIL WS-MREGI = 'OK' OR 'NO'
+                       DISPLAY '[01]SIM' LINE 19 COL 37
+                       FOREGROUND-COLOR IS 08
+                       DISPLAY '[02]NAO' LINE 20 COL 37
+                       FOREGROUND-COLOR IS 08
+                       DISPLAY 'OPCAO: ' LINE 21 COL 37
+                       FOREGROUND-COLOR IS 04
+                       ACCEPT WS-OPCAO LINE 21 COL 47
+                       FOREGROUND-COLOR 04
+                       EVALUATE TRUE
+                       WHEN WS-OPCAO = 01
+                           PERFORM 0000-ZERA-FLAGS
+                           PERFORM 1000-ZERA-VARIAVEL
+                           DISPLAY '               ' LINE 21 COL 51
+                           FOREGROUND-COLOR IS 04
+                           MOVE 'NO' TO WS-MREGI
+                       WHEN WS-OPCAO = 02
+                           MOVE 'OK' TO WS-FIM-LOOP
+                           PERFORM 0000-ZERA-FLAGS
+                           PERFORM 1000-ZERA-VARIAVEL
+                           PERFORM 2000-MENU-DESPESAS
+                       WHEN OTHER
+                           MOVE 'ER' TO WS-MREGI
+                           MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                   END-PERFORM
+               END-PERFORM
+           ELSE
+               MOVE 'ERRO AO CRIAR O ARQUIVO!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+               DISPLAY LB-FILE-ST
+           END-IF.
+
+      *----ENTRADA E VALIDACAO DA DATA DE VENCIMENTO--------------------*
+       2010-ENTRADA-DATA-VENCIMENTO.
+           PERFORM UNTIL WS-DATA-OK = 'OK'
+               PERFORM UNTIL WS-ANO-OK = 'OK'
+                   ACCEPT LB-ANO-VENC
+                   MOVE 00 TO WS-ANO-100
+                   MOVE 99 TO WS-ANO-004
+                   MOVE 00 TO WS-ANO-X
+
+                   DIVIDE 100 INTO TD-ANO-VENC
+                   GIVING WS-ANO-X
+                   REMAINDER WS-ANO-100
+                   DIVIDE 004 INTO TD-ANO-VENC
+                   GIVING WS-ANO-X
+                   REMAINDER WS-ANO-004
+
+                   EVALUATE TRUE
+                   WHEN WS-ANO-100 NOT EQUAL 0
+                   AND WS-ANO-004 = 0
+                   AND TD-ANO-VENC >= 2000
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-ANOBISS
+                       MOVE 'OK' TO WS-ANO-OK
+                   WHEN TD-ANO-VENC < 2000
+                       MOVE 'ANO DEVE SER SUPERIOR A 2000'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-ANO-OK
+                   WHEN OTHER
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-ANO-OK
+                       MOVE 'NO' TO WS-ANOBISS
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM UNTIL WS-MES-OK = 'OK'
+                   ACCEPT LB-MES-VENC
+                   EVALUATE TRUE
+                   WHEN TD-MES-VENC >= 01 AND TD-MES-VENC <= 12
+                       MOVE 'OK' TO WS-MES-OK
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   WHEN OTHER
+                       MOVE 'MES INVALIDO!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-MES-OK
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM UNTIL WS-DIA-OK = 'OK'
+                   MOVE ZERO TO WS-DIA-QTD
+                   ACCEPT LB-DIA-VENC
+                   EVALUATE TRUE
+                   WHEN TD-MES-VENC = 01
+                   OR 03 OR 05 OR 07 OR 08 OR 10 OR 12
+                       MOVE 31 TO WS-DIA-QTD
+                       IF  TD-DIA-VENC >= 01
+                       AND TD-DIA-VENC <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TD-MES-VENC = 04
+                   OR 06 OR 09 OR 11
+                       MOVE 30 TO WS-DIA-QTD
+                       IF  TD-DIA-VENC >= 01
+                       AND TD-DIA-VENC <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TD-MES-VENC = 02
+                   AND  WS-ANOBISS = 'OK'
+                       MOVE 29 TO WS-DIA-QTD
+                       IF  TD-DIA-VENC >= 1
+                       AND TD-DIA-VENC <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TD-MES-VENC = 02
+                   AND  WS-ANOBISS = 'NO'
+                       MOVE 28 TO WS-DIA-QTD
+                       IF  TD-DIA-VENC >= 1
+                       AND TD-DIA-VENC <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN OTHER
+                       MOVE ZEROS TO WS-DIA-QTD
+                       MOVE 'NO' TO WS-DIA-OK
+                   END-EVALUATE
+               END-PERFORM
+               MOVE 'OK' TO WS-DATA-OK
+           END-PERFORM.
+
+      *----ENTRADA DA DATA DE PAGAMENTO (00 00 0000 = NAO PAGA)--------*
+       2011-ENTRADA-DATA-PAGAMENTO.
+           MOVE 'NO' TO WS-DATA-OK
+           PERFORM UNTIL WS-DATA-OK = 'OK'
+               PERFORM UNTIL WS-ANO-OK = 'OK'
+                   ACCEPT LB-ANO-PAG
+                   MOVE 00 TO WS-ANO-100
+                   MOVE 99 TO WS-ANO-004
+                   MOVE 00 TO WS-ANO-X
+
+                   DIVIDE 100 INTO TD-ANO-PAG
+                   GIVING WS-ANO-X
+                   REMAINDER WS-ANO-100
+                   DIVIDE 004 INTO TD-ANO-PAG
+                   GIVING WS-ANO-X
+                   REMAINDER WS-ANO-004
+
+                   EVALUATE TRUE
+                   WHEN TD-ANO-PAG = ZEROS
+                       MOVE 'OK' TO WS-ANO-OK
+                       MOVE 'NO' TO WS-ANOBISS
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   WHEN WS-ANO-100 NOT EQUAL 0
+                   AND WS-ANO-004 = 0
+                   AND TD-ANO-PAG >= 2000
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-ANOBISS
+                       MOVE 'OK' TO WS-ANO-OK
+                   WHEN TD-ANO-PAG < 2000
+                       MOVE 'ANO DEVE SER SUPERIOR A 2000'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-ANO-OK
+                   WHEN OTHER
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-ANO-OK
+                       MOVE 'NO' TO WS-ANOBISS
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM UNTIL WS-MES-OK = 'OK'
+                   ACCEPT LB-MES-PAG
+                   EVALUATE TRUE
+                   WHEN TD-MES-PAG = ZEROS
+                   OR (TD-MES-PAG >= 01 AND TD-MES-PAG <= 12)
+                       MOVE 'OK' TO WS-MES-OK
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   WHEN OTHER
+                       MOVE 'MES INVALIDO!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-MES-OK
+                   END-EVALUATE
+               END-PERFORM
+               PERFORM UNTIL WS-DIA-OK = 'OK'
+                   MOVE ZERO TO WS-DIA-QTD
+                   ACCEPT LB-DIA-PAG
+                   EVALUATE TRUE
+                   WHEN TD-DIA-PAG = ZEROS
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-DIA-OK
+                   WHEN TD-MES-PAG = 01
+                   OR 03 OR 05 OR 07 OR 08 OR 10 OR 12
+                       MOVE 31 TO WS-DIA-QTD
+                       IF  TD-DIA-PAG >= 01
+                       AND TD-DIA-PAG <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TD-MES-PAG = 04
+                   OR 06 OR 09 OR 11
+                       MOVE 30 TO WS-DIA-QTD
+                       IF  TD-DIA-PAG >= 01
+                       AND TD-DIA-PAG <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TD-MES-PAG = 02
+                   AND  WS-ANOBISS = 'OK'
+                       MOVE 29 TO WS-DIA-QTD
+                       IF  TD-DIA-PAG >= 1
+                       AND TD-DIA-PAG <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN TD-MES-PAG = 02
+                   AND  WS-ANOBISS = 'NO'
+                       MOVE 28 TO WS-DIA-QTD
+                       IF  TD-DIA-PAG >= 1
+                       AND TD-DIA-PAG <= WS-DIA-QTD
+                           MOVE SPACES TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'OK' TO WS-DIA-OK
+                       ELSE
+                           MOVE 'DIA INVALIDO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'NO' TO WS-DIA-OK
+                   WHEN OTHER
+                       MOVE ZEROS TO WS-DIA-QTD
+                       MOVE 'NO' TO WS-DIA-OK
+                   END-EVALUATE
+               END-PERFORM
+
+               IF (TD-ANO-PAG = ZEROS AND TD-MES-PAG = ZEROS
+                   AND TD-DIA-PAG = ZEROS)
+               OR (TD-ANO-PAG NOT = ZEROS AND TD-MES-PAG NOT = ZEROS
+                   AND TD-DIA-PAG NOT = ZEROS)
+                   MOVE 'OK' TO WS-DATA-OK
+               ELSE
+                   MOVE 'DATA DE PAGAMENTO INCOMPLETA - INFORME'-
+                   ' TUDO ZERO OU TUDO PREENCHIDO!' TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+                   MOVE 'NO' TO WS-ANO-OK
+                   MOVE 'NO' TO WS-MES-OK
+                   MOVE 'NO' TO WS-DIA-OK
+               END-IF
+           END-PERFORM.
+
+      *----BUSCA DE DESPESA PELO CODIGO (ARQD-ID)-----------------------*
+       2002-BUSCA-DESPESA.
+           MOVE 'NO' TO WS-CONT-OK
+           MOVE WS-BUSCA-ID-D TO ARQD-ID
+           READ ARQ-DESPESAS
+               INVALID KEY
+                   MOVE 'NO' TO WS-CONT-OK
+               NOT INVALID KEY
+                   MOVE 'OK' TO WS-CONT-OK
+           END-READ.
+
+      *----EDICAO DE DESPESAS--------------------------------------------*
+       2002-EDITAR-DESPESAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'EDITAR DESPESAS' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WS-BUSCA-ID-D
+           DISPLAY 'DIGITE O CODIGO DA DESPESA (ARQD-ID):'
+           LINE 06 COL 03 FOREGROUND-COLOR IS 05
+           ACCEPT WS-BUSCA-ID-D LINE 06 COL 42
+           FOREGROUND-COLOR IS 04
+           PERFORM 2002-BUSCA-DESPESA
+           IF WS-CONT-OK NOT EQUAL 'OK'
+               MOVE 'DESPESA NAO ENCONTRADA!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           ELSE
+               MOVE ARQD-VAL       TO TD-DESP-VALOR
+               MOVE ARQD-DIA-VENC  TO TD-DIA-VENC
+               MOVE ARQD-MES-VENC  TO TD-MES-VENC
+               MOVE ARQD-ANO-VENC  TO TD-ANO-VENC
+               MOVE ARQD-DIA-PAG   TO TD-DIA-PAG
+               MOVE ARQD-MES-PAG   TO TD-MES-PAG
+               MOVE ARQD-ANO-PAG   TO TD-ANO-PAG
+               MOVE ARQD-DESC      TO TD-DESP-DESC
+               MOVE ARQD-CONTA     TO TD-DESP-CONTA
+               MOVE ARQD-TIPO      TO TD-DESP-TIPO
+               MOVE SPACES TO WS-STATUSOP
+               DISPLAY LB-CABECALHO
+               DISPLAY LB-CADASTRO-DESPESAS
+               DISPLAY LB-OPERACAO
+               DISPLAY 'EDITE OS CAMPOS DESEJADOS E'-
+               ' CONFIRME A GRAVACAO' LINE 15 COL 03
+               FOREGROUND-COLOR IS 05
+               MOVE 'NO' TO WS-VAL-OK
+               PERFORM UNTIL WS-VAL-OK = 'OK'
+                   ACCEPT LB-DESP-VALOR
+                   EVALUATE TRUE
+                   WHEN TD-DESP-VALOR > 0
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-VAL-OK
+                   WHEN OTHER
+                       MOVE 'VALOR DEVE SER MAIOR QUE "0"'
+                       TO WS-STATUSOP
+                       MOVE 'NO' TO WS-VAL-OK
+                       DISPLAY LB-OPERACAO
+               END-PERFORM
+               PERFORM 0000-ZERA-FLAGS
+               PERFORM 2010-ENTRADA-DATA-VENCIMENTO
+               PERFORM 0000-ZERA-FLAGS
+               PERFORM 2011-ENTRADA-DATA-PAGAMENTO
+               ACCEPT LB-DESP-DESC
+               MOVE 'NAO' TO WS-VC-ACHOU
+               PERFORM UNTIL WS-VC-ACHOU = 'SIM'
+                   ACCEPT LB-DESP-CONTA
+                   MOVE TD-DESP-CONTA TO WS-VC-CONTA
+                   PERFORM 8140-VALIDA-CONTA-MOVIMENTO
+                   IF WS-VC-ACHOU NOT EQUAL 'SIM'
+                       MOVE 'CONTA NAO CADASTRADA!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   ELSE
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   END-IF
+               END-PERFORM
+               PERFORM UNTIL WS-CONT-OK = 'OK'
+                   ACCEPT LB-DESP-TIPO
+                   EVALUATE TRUE
+                   WHEN TD-DESP-TIPO = 01 OR 02 OR 03 OR 04
+                       MOVE 'OK' TO WS-CONT-OK
+                   WHEN OTHER
+                       MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-CONT-OK
+               END-PERFORM
+
+               MOVE ARQD-CONTA          TO WS-AJS-CONTA-ANT
+               MOVE ARQD-VAL            TO WS-AJS-VALOR-ANT
+               MOVE TD-DESP-CONTA TO WS-VC-CONTA
+               PERFORM 8140-VALIDA-CONTA-MOVIMENTO
+               IF TD-DESP-CONTA EQUAL WS-AJS-CONTA-ANT
+                   ADD WS-AJS-VALOR-ANT TO WS-VC-SALDO
+               END-IF
+               IF WS-VC-ACHOU NOT EQUAL 'SIM'
+               OR TD-DESP-VALOR > WS-VC-SALDO
+                   MOVE 'SALDO INSUFICIENTE NA CONTA -'-
+                   ' DESPESA NAO ALTERADA!' TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+               ELSE
+                   MOVE WS-BUSCA-ID-D TO ARQD-ID
+                   MOVE TD-DESP-VALOR       TO ARQD-VAL
+                   MOVE TD-DIA-VENC         TO ARQD-DIA-VENC
+                   MOVE TD-MES-VENC         TO ARQD-MES-VENC
+                   MOVE TD-ANO-VENC         TO ARQD-ANO-VENC
+                   MOVE TD-DIA-PAG          TO ARQD-DIA-PAG
+                   MOVE TD-MES-PAG          TO ARQD-MES-PAG
+                   MOVE TD-ANO-PAG          TO ARQD-ANO-PAG
+                   MOVE TD-DESP-DESC        TO ARQD-DESC
+                   MOVE TD-DESP-CONTA       TO ARQD-CONTA
+                   MOVE TD-DESP-TIPO        TO ARQD-TIPO
+                   MOVE 'EDICAO'     TO WS-JRN-OPERACAO
+                   MOVE 'DESPESAS'   TO WS-JRN-ARQUIVO
+                   MOVE ARQD-ID      TO WS-JRN-CHAVE
+                   MOVE 'INICIO'     TO WS-JRN-FASE
+                   PERFORM 9100-GRAVA-JORNAL
+                   REWRITE ARQ-DESP
+                       INVALID KEY
+                           MOVE 'NAO FOI POSSIVEL REGRAVAR O'-
+                           ' REGISTRO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           DISPLAY LB-FILE-ST
+                           MOVE 'ERRO'    TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                       NOT INVALID KEY
+                           MOVE 'REGISTRO ALTERADO COM SUCESSO!'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'FIM'    TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                           PERFORM 8130-ESTORNA-SALDO-DESPESA
+                           PERFORM 8110-ATUALIZA-SALDO-DESPESA
+                   END-REWRITE
+               END-IF
+           END-IF.
+
+      *----REMOCAO DE DESPESAS--------------------------------------------*
+       2003-REMOVER-DESPESAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'REMOVER DESPESAS' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WS-BUSCA-ID-D
+           DISPLAY 'DIGITE O CODIGO DA DESPESA (ARQD-ID):'
+           LINE 06 COL 03 FOREGROUND-COLOR IS 05
+           ACCEPT WS-BUSCA-ID-D LINE 06 COL 42
+           FOREGROUND-COLOR IS 04
+           PERFORM 2002-BUSCA-DESPESA
+           IF WS-CONT-OK NOT EQUAL 'OK'
+               MOVE 'DESPESA NAO ENCONTRADA!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           ELSE
+               DISPLAY 'DESCRICAO: ' LINE 08 COL 03
+               FOREGROUND-COLOR IS 03
+               DISPLAY ARQD-DESC LINE 08 COL 15
+               FOREGROUND-COLOR IS 04
+               DISPLAY 'VALOR....: ' LINE 09 COL 03
+               FOREGROUND-COLOR IS 03
+               DISPLAY ARQD-VAL LINE 09 COL 15
+               FOREGROUND-COLOR IS 04
+               DISPLAY 'CONFIRMA A REMOCAO? [01]SIM [02]NAO'
+               LINE 11 COL 03 FOREGROUND-COLOR IS 05
+               MOVE ZERO TO WS-OPCAO
+               ACCEPT WS-OPCAO LINE 12 COL 03
+               FOREGROUND-COLOR IS 04
+               IF WS-OPCAO EQUAL 01
+                   MOVE 'REMOCAO'    TO WS-JRN-OPERACAO
+                   MOVE 'DESPESAS'   TO WS-JRN-ARQUIVO
+                   MOVE ARQD-ID      TO WS-JRN-CHAVE
+                   MOVE 'INICIO'     TO WS-JRN-FASE
+                   PERFORM 9100-GRAVA-JORNAL
+                   DELETE ARQ-DESPESAS
+                       INVALID KEY
+                           MOVE 'NAO FOI POSSIVEL REMOVER O'-
+                           ' REGISTRO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'ERRO'    TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                       NOT INVALID KEY
+                           MOVE 'REGISTRO REMOVIDO COM SUCESSO!'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'FIM'    TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                           MOVE ARQD-CONTA TO WS-AJS-CONTA-ANT
+                           MOVE ARQD-VAL   TO WS-AJS-VALOR-ANT
+                           PERFORM 8130-ESTORNA-SALDO-DESPESA
+                   END-DELETE
+               ELSE
+                   MOVE SPACES TO WS-STATUSOP
+                   MOVE 'OPERACAO CANCELADA!' TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+               END-IF
+           END-IF.
+
+      *----LISTAGEM DE TODAS AS DESPESAS---------------------------------*
+       2004-LISTAR-DESPESAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'LISTAR DESPESAS' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WS-PER-TOTAL
+           MOVE 09 TO WS-PER-LINHA
+           MOVE 'NAO' TO WS-PER-ACHOU
+           DISPLAY 'DESCRICAO      VALOR      CONTA          VENCTO'
+           LINE 08 COL 03 FOREGROUND-COLOR IS 03
+
+           MOVE ZEROS TO ARQD-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-DESPESAS KEY IS NOT LESS THAN ARQD-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-DESPESAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF WS-PER-LINHA < 22
+                           DISPLAY ARQD-DESC LINE WS-PER-LINHA COL 03
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY ARQD-VAL LINE WS-PER-LINHA COL 19
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY ARQD-CONTA LINE WS-PER-LINHA COL 30
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY ARQD-DIA-VENC LINE WS-PER-LINHA
+                           COL 46 FOREGROUND-COLOR IS 04
+                           DISPLAY '/' LINE WS-PER-LINHA COL 48
+                           DISPLAY ARQD-MES-VENC LINE WS-PER-LINHA
+                           COL 49 FOREGROUND-COLOR IS 04
+                           DISPLAY '/' LINE WS-PER-LINHA COL 51
+                           DISPLAY ARQD-ANO-VENC LINE WS-PER-LINHA
+                           COL 52 FOREGROUND-COLOR IS 04
+                           ADD ARQD-VAL TO WS-PER-TOTAL
+                           ADD 1 TO WS-PER-LINHA
+                           MOVE 'SIM' TO WS-PER-ACHOU
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+
+           IF WS-PER-ACHOU EQUAL 'NAO'
+               MOVE 'NENHUMA DESPESA CADASTRADA!' TO WS-STATUSOP
+           ELSE
+               MOVE SPACES TO WS-STATUSOP
+           END-IF
+           DISPLAY LB-OPERACAO
+           DISPLAY 'TOTAL DE DESPESAS: R$' LINE 23 COL 03
+           FOREGROUND-COLOR IS 05
+           DISPLAY WS-PER-TOTAL LINE 23 COL 26 FOREGROUND-COLOR IS 04.
+
+      *----DESCOBRE O PROXIMO ARQD-ID LIVRE (MAIOR ID + 1)-------------*
+       2012-PROXIMO-ID-DESPESA.
+           MOVE 1 TO WS-CONT-01-D
+           MOVE ZEROS TO ARQD-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-DESPESAS KEY IS NOT LESS THAN ARQD-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-DESPESAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       COMPUTE WS-CONT-01-D = ARQD-ID + 1
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *---------------------AREA RESERVADA PARA CONTAS-----------------*
+       3001-MENU-CONTAS.
+      *     MOVE SPACES TO WS-STATUSOP
+      *     MOVE SPACES TO WS-PAG
+      *     MOVE 'PAGINA DE CONTAS' TO WS-PAG
+      *     PERFORM 0000-ZERA-FLAGS
+      *     PERFORM 1000-ZERA-VARIAVEL
+           DISPLAY LB-CABECALHO
+           DISPLAY LB-CONTAS
+           PERFORM UNTIL WS-OPCAO = 99
+               MOVE ZEROS TO WS-OPCAO
+               ACCEPT LB-OPCAO-CONTA
+               EVALUATE WS-OPCAO
+               WHEN 01
+                   PERFORM 3002-CADASTRO-CONTAS
+               WHEN 02
+                   PERFORM 3003-EDITAR-CONTAS
+               WHEN 03
+                   PERFORM 3004-REMOVER-CONTAS
+               WHEN 04
+                   PERFORM 3005-LISTAR-CONTAS
+               WHEN 05
+                   PERFORM 3006-TRANSFERIR-SALDO
+               WHEN 06
+                   PERFORM 3007-LISTAR-SALDO-TOTAL
+               WHEN 07
+                   PERFORM 3008-CONCILIAR-SALDOS
+               WHEN 99
+                   PERFORM 0000-INICIALIZACAO
+               WHEN OTHER
+                   DISPLAY '                                 '
+                   LINE 14 COL 14
+                   MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+           END-PERFORM.
+
+      *----CADASTRAMENTO DE CONTAS---------------------------------------*
+       3002-CADASTRO-CONTAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'CADASTRAR CONTA' TO WS-PAG
+           MOVE ZEROS TO WS-OPCAO
+           PERFORM 3012-PROXIMO-ID-CONTA
+           PERFORM UNTIL WS-FIM-LOOP = 'OK'
+               PERFORM 0000-ZERA-FLAGS
+               PERFORM 1000-ZERA-VARIAVEL
+               MOVE WS-CONT-01-C TO WSR-CONTAID
+               DISPLAY LB-CABECALHO
+               DISPLAY LB-CADASTRO-CONTAS
+               DISPLAY LB-OPERACAO
+               ACCEPT LB-CONTA-NOME
+
+               PERFORM UNTIL WS-ABC-OK = 'OK'
+                   ACCEPT LB-CONTA-ABC
+                   PERFORM 3010-VALIDA-BANCO-CONTA
+                   IF WS-ABC-OK NOT EQUAL 'OK'
+                       MOVE 'CODIGO DE BANCO INVALIDO!'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   ELSE
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   END-IF
+               END-PERFORM
+
+               PERFORM UNTIL WS-CONT-OK = 'OK'
+                   ACCEPT LB-CONTA-TIPO
+                   EVALUATE TRUE
+                   WHEN WSR-CONTATIPO = 01 OR 02 OR 03
+                       MOVE 'OK' TO WS-CONT-OK
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   WHEN OTHER
+                       MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-CONT-OK
+               END-PERFORM
+
+               MOVE 'NO' TO WS-VAL-OK
+               PERFORM UNTIL WS-VAL-OK = 'OK'
+                   ACCEPT LB-SALDO-CONTA
+                   EVALUATE TRUE
+                   WHEN WSR-CONTASALDO >= 0
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-VAL-OK
+                   WHEN OTHER
+                       MOVE 'SALDO NAO PODE SER NEGATIVO!'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-VAL-OK
+               END-PERFORM
+
+               PERFORM UNTIL WS-SALVA = 'OK' OR 'NO'
+                   MOVE 0 TO WS-OPCAO
+                   DISPLAY '**SALVAR CONTA? ' LINE 14 COL 03
+                   FOREGROUND-COLOR IS 05
+                   DISPLAY '[01]SIM' LINE 15 COL 21
+                   FOREGROUND-COLOR IS 08
+                   DISPLAY '[02]NAO' LINE 16 COL 21
+                   FOREGROUND-COLOR IS 08
+                   DISPLAY 'OPCAO: ' LINE 17 COL 21
+                   FOREGROUND-COLOR IS 04
+                   ACCEPT  WS-OPCAO  LINE 17 COL 31
+                   FOREGROUND-COLOR IS 04
+                   EVALUATE TRUE
+                   WHEN WS-OPCAO = 01 AND WS-FSTATUS = ZEROS
+                       MOVE WSR-CONTAID     TO CONT-ID
+                       MOVE WSR-CONTASALDO  TO CONT-SALD
+                       MOVE WSR-CONTASALDO  TO CONT-SALD-INI
+                       MOVE WSR-CONTATIPO   TO CONT-TIPO
+                       MOVE WSR-IDCONTABANCO  TO CONT-ABC-ID
+                       MOVE WSR-NMECONTABANCO TO CONTA-NMBANC
+                       MOVE 'CADASTRO' TO WS-JRN-OPERACAO
+                       MOVE 'CONTAS'   TO WS-JRN-ARQUIVO
+                       MOVE CONT-ID    TO WS-JRN-CHAVE
+                       MOVE 'INICIO'   TO WS-JRN-FASE
+                       PERFORM 9100-GRAVA-JORNAL
+                       WRITE CONT-SLV
+                           INVALID KEY
+                           MOVE 'CODIGO DE CONTA JA EXISTE!'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 99 TO WS-FSTATUS
+                       END-WRITE
+                       IF WS-FSTATUS NOT EQUAL ZEROS
+                           MOVE 'NAO FOI POSSIVEL GRAVAR O'-
+                           ' REGISTRO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           DISPLAY LB-FILE-ST
+                           MOVE 'ERRO' TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                       ELSE
+                          MOVE 'REGISTRO GRAVADO COM SUCESSO!'
+                          TO WS-STATUSOP
+                          DISPLAY LB-OPERACAO
+                          ADD 1 TO WS-CONT-01-C
+                          MOVE 'FIM'  TO WS-JRN-FASE
+                          PERFORM 9100-GRAVA-JORNAL
+                       END-IF
+                       MOVE 'OK' TO WS-SALVA
+                   WHEN WS-OPCAO = 02
+                       MOVE 'NO' TO WS-SALVA
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   WHEN OTHER
+                       MOVE 'ER' TO WS-SALVA
+                       MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+               END-PERFORM
+               DISPLAY 'DESEJA CADASTRAR MAIS UMA CONTA?'
+               LINE 18 COL 03 FOREGROUND-COLOR IS 05
+
+               PERFORM UNTIL WS-MREGI = 'OK' OR 'NO'
+                   DISPLAY '[01]SIM' LINE 19 COL 37
+                   FOREGROUND-COLOR IS 08
+                   DISPLAY '[02]NAO' LINE 20 COL 37
+                   FOREGROUND-COLOR IS 08
+                   DISPLAY 'OPCAO: ' LINE 21 COL 37
+                   FOREGROUND-COLOR IS 04
+                   ACCEPT WS-OPCAO LINE 21 COL 47
+                   FOREGROUND-COLOR 04
+                   EVALUATE TRUE
+                   WHEN WS-OPCAO = 01
+                       PERFORM 0000-ZERA-FLAGS
+                       DISPLAY '               ' LINE 21 COL 51
+                       FOREGROUND-COLOR IS 04
+                       MOVE 'NO' TO WS-MREGI
+                   WHEN WS-OPCAO = 02
+                       MOVE 'OK' TO WS-FIM-LOOP
+                       PERFORM 0000-ZERA-FLAGS
+                       PERFORM 3001-MENU-CONTAS
+                   WHEN OTHER
+                       MOVE 'ER' TO WS-MREGI
+                       MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+               END-PERFORM
+           END-PERFORM.
+
+      *----BUSCA DE CONTA PELO CODIGO (CONT-ID)--------------------------*
+       3003-BUSCA-CONTA.
+           MOVE 'NO' TO WS-CONT-OK
+           MOVE WS-BUSCA-ID-C TO CONT-ID
+           READ ARQ-CONTAS
+               INVALID KEY
+                   MOVE 'NO' TO WS-CONT-OK
+               NOT INVALID KEY
+                   MOVE 'OK' TO WS-CONT-OK
+           END-READ.
+
+      *----EDICAO DE CONTAS-----------------------------------------------*
+       3003-EDITAR-CONTAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'EDITAR CONTA' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WS-BUSCA-ID-C
+           DISPLAY 'DIGITE O CODIGO DA CONTA (CONT-ID):'
+           LINE 06 COL 03 FOREGROUND-COLOR IS 05
+           ACCEPT WS-BUSCA-ID-C LINE 06 COL 40
+           FOREGROUND-COLOR IS 04
+           PERFORM 3003-BUSCA-CONTA
+           IF WS-CONT-OK NOT EQUAL 'OK'
+               MOVE 'CONTA NAO ENCONTRADA!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           ELSE
+               MOVE CONT-ID           TO WSR-CONTAID
+               MOVE CONT-SALD         TO WSR-CONTASALDO
+               MOVE CONT-SALD         TO WS-ASI-SALDO-ANT
+               MOVE CONT-TIPO         TO WSR-CONTATIPO
+               MOVE CONT-ABC-ID       TO WSR-IDCONTABANCO
+               MOVE CONTA-NMBANC      TO WSR-NMECONTABANCO
+               MOVE SPACES TO WS-STATUSOP
+               DISPLAY LB-CABECALHO
+               DISPLAY LB-CADASTRO-CONTAS
+               DISPLAY LB-OPERACAO
+               DISPLAY 'EDITE OS CAMPOS DESEJADOS E'-
+               ' CONFIRME A GRAVACAO' LINE 15 COL 03
+               FOREGROUND-COLOR IS 05
+               ACCEPT LB-CONTA-NOME
+               MOVE 'NO' TO WS-ABC-OK
+               PERFORM UNTIL WS-ABC-OK = 'OK'
+                   ACCEPT LB-CONTA-ABC
+                   PERFORM 3010-VALIDA-BANCO-CONTA
+                   IF WS-ABC-OK NOT EQUAL 'OK'
+                       MOVE 'CODIGO DE BANCO INVALIDO!'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   ELSE
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   END-IF
+               END-PERFORM
+               MOVE 'NO' TO WS-CONT-OK
+               PERFORM UNTIL WS-CONT-OK = 'OK'
+                   ACCEPT LB-CONTA-TIPO
+                   EVALUATE TRUE
+                   WHEN WSR-CONTATIPO = 01 OR 02 OR 03
+                       MOVE 'OK' TO WS-CONT-OK
+                   WHEN OTHER
+                       MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-CONT-OK
+               END-PERFORM
+               MOVE 'NO' TO WS-VAL-OK
+               PERFORM UNTIL WS-VAL-OK = 'OK'
+                   ACCEPT LB-SALDO-CONTA
+                   EVALUATE TRUE
+                   WHEN WSR-CONTASALDO >= 0
+                       MOVE SPACES TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'OK' TO WS-VAL-OK
+                   WHEN OTHER
+                       MOVE 'SALDO NAO PODE SER NEGATIVO!'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'NO' TO WS-VAL-OK
+               END-PERFORM
+
+               COMPUTE WS-ASI-DELTA =
+                   WSR-CONTASALDO - WS-ASI-SALDO-ANT
+               MOVE WS-BUSCA-ID-C     TO CONT-ID
+               MOVE WSR-CONTASALDO    TO CONT-SALD
+               COMPUTE CONT-SALD-INI = CONT-SALD-INI + WS-ASI-DELTA
+               MOVE WSR-CONTATIPO     TO CONT-TIPO
+               MOVE WSR-IDCONTABANCO  TO CONT-ABC-ID
+               MOVE WSR-NMECONTABANCO TO CONTA-NMBANC
+               MOVE 'EDICAO'     TO WS-JRN-OPERACAO
+               MOVE 'CONTAS'     TO WS-JRN-ARQUIVO
+               MOVE CONT-ID      TO WS-JRN-CHAVE
+               MOVE 'INICIO'     TO WS-JRN-FASE
+               PERFORM 9100-GRAVA-JORNAL
+               REWRITE CONT-SLV
+                   INVALID KEY
+                       MOVE 'NAO FOI POSSIVEL REGRAVAR O'-
+                       ' REGISTRO!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       DISPLAY LB-FILE-ST
+                       MOVE 'ERRO'   TO WS-JRN-FASE
+                       PERFORM 9100-GRAVA-JORNAL
+                   NOT INVALID KEY
+                       MOVE 'REGISTRO ALTERADO COM SUCESSO!'
+                       TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                       MOVE 'FIM'    TO WS-JRN-FASE
+                       PERFORM 9100-GRAVA-JORNAL
+               END-REWRITE
+           END-IF.
+
+      *----REMOCAO DE CONTAS-----------------------------------------------*
+       3004-REMOVER-CONTAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'REMOVER CONTA' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WS-BUSCA-ID-C
+           DISPLAY 'DIGITE O CODIGO DA CONTA (CONT-ID):'
+           LINE 06 COL 03 FOREGROUND-COLOR IS 05
+           ACCEPT WS-BUSCA-ID-C LINE 06 COL 40
+           FOREGROUND-COLOR IS 04
+           PERFORM 3003-BUSCA-CONTA
+           IF WS-CONT-OK NOT EQUAL 'OK'
+               MOVE 'CONTA NAO ENCONTRADA!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           ELSE
+               DISPLAY 'CONTA....: ' LINE 08 COL 03
+               FOREGROUND-COLOR IS 03
+               DISPLAY CONTA-NMBANC LINE 08 COL 15
+               FOREGROUND-COLOR IS 04
+               DISPLAY 'SALDO....: ' LINE 09 COL 03
+               FOREGROUND-COLOR IS 03
+               DISPLAY CONT-SALD LINE 09 COL 15
+               FOREGROUND-COLOR IS 04
+               DISPLAY 'CONFIRMA A REMOCAO? [01]SIM [02]NAO'
+               LINE 11 COL 03 FOREGROUND-COLOR IS 05
+               MOVE ZERO TO WS-OPCAO
+               ACCEPT WS-OPCAO LINE 12 COL 03
+               FOREGROUND-COLOR IS 04
+               IF WS-OPCAO EQUAL 01
+                   MOVE 'REMOCAO'    TO WS-JRN-OPERACAO
+                   MOVE 'CONTAS'     TO WS-JRN-ARQUIVO
+                   MOVE CONT-ID      TO WS-JRN-CHAVE
+                   MOVE 'INICIO'     TO WS-JRN-FASE
+                   PERFORM 9100-GRAVA-JORNAL
+                   DELETE ARQ-CONTAS
+                       INVALID KEY
+                           MOVE 'NAO FOI POSSIVEL REMOVER O'-
+                           ' REGISTRO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'ERRO'    TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                       NOT INVALID KEY
+                           MOVE 'REGISTRO REMOVIDO COM SUCESSO!'
+                           TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           MOVE 'FIM'    TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                   END-DELETE
+               ELSE
+                   MOVE SPACES TO WS-STATUSOP
+                   MOVE 'OPERACAO CANCELADA!' TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+               END-IF
+           END-IF.
+
+      *----LISTAGEM DE TODAS AS CONTAS-------------------------------------*
+       3005-LISTAR-CONTAS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'LISTAR CONTAS' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WSC-LINHA
+           MOVE 09 TO WSC-LINHA
+           MOVE 'NAO' TO WSC-ACHOU
+           DISPLAY 'CONTA                     BANCO   TIPO   SALDO'
+           LINE 08 COL 03 FOREGROUND-COLOR IS 03
+
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF WSC-LINHA < 22
+                           DISPLAY CONTA-NMBANC LINE WSC-LINHA COL 03
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY CONT-ABC-ID LINE WSC-LINHA COL 29
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY CONT-TIPO LINE WSC-LINHA COL 37
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY CONT-SALD LINE WSC-LINHA COL 44
+                           FOREGROUND-COLOR IS 04
+                           ADD 1 TO WSC-LINHA
+                           MOVE 'SIM' TO WSC-ACHOU
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+
+           IF WSC-ACHOU EQUAL 'NAO'
+               MOVE 'NENHUMA CONTA CADASTRADA!' TO WS-STATUSOP
+           ELSE
+               MOVE SPACES TO WS-STATUSOP
+           END-IF
+           DISPLAY LB-OPERACAO.
+
+      *----TRANSFERENCIA DE SALDO ENTRE CONTAS-----------------------------*
+       3006-TRANSFERIR-SALDO.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'TRANSFERIR SALDO' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           INITIALIZE WS-TRANSFERENCIA
+           MOVE 'NAO' TO WS-TRF-ACHOU-ORI
+           MOVE 'NAO' TO WS-TRF-ACHOU-DST
+           MOVE 'NAO' TO WS-TRF-FALHOU
+
+           DISPLAY 'CONTA DE ORIGEM' LINE 05 COL 03
+           FOREGROUND-COLOR IS 05
+           DISPLAY 'INSTITUICAO FINANCEIRA: ' LINE 06 COL 03
+           FOREGROUND-COLOR IS 04
+           ACCEPT WS-TRF-BANCO-ORI LINE 06 COL 28
+           FOREGROUND-COLOR IS 03
+           DISPLAY 'NOME/APELIDO DA CONTA: ' LINE 07 COL 03
+           FOREGROUND-COLOR IS 04
+           ACCEPT WS-TRF-NOME-ORI LINE 07 COL 28
+           FOREGROUND-COLOR IS 03
+
+           DISPLAY 'CONTA DE DESTINO' LINE 09 COL 03
+           FOREGROUND-COLOR IS 05
+           DISPLAY 'INSTITUICAO FINANCEIRA: ' LINE 10 COL 03
+           FOREGROUND-COLOR IS 04
+           ACCEPT WS-TRF-BANCO-DST LINE 10 COL 28
+           FOREGROUND-COLOR IS 03
+           DISPLAY 'NOME/APELIDO DA CONTA: ' LINE 11 COL 03
+           FOREGROUND-COLOR IS 04
+           ACCEPT WS-TRF-NOME-DST LINE 11 COL 28
+           FOREGROUND-COLOR IS 03
+
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF CONT-ABC-ID = WS-TRF-BANCO-ORI
+                       AND CONTA-NMBANC = WS-TRF-NOME-ORI
+                           MOVE CONT-ID   TO WS-TRF-ID-ORI
+                           MOVE CONT-SALD TO WS-TRF-SALDO-ORI
+                           MOVE 'SIM' TO WS-TRF-ACHOU-ORI
+                       END-IF
+                       IF CONT-ABC-ID = WS-TRF-BANCO-DST
+                       AND CONTA-NMBANC = WS-TRF-NOME-DST
+                           MOVE CONT-ID   TO WS-TRF-ID-DST
+                           MOVE CONT-SALD TO WS-TRF-SALDO-DST
+                           MOVE 'SIM' TO WS-TRF-ACHOU-DST
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+
+           IF WS-TRF-ACHOU-ORI NOT EQUAL 'SIM'
+           OR WS-TRF-ACHOU-DST NOT EQUAL 'SIM'
+               MOVE 'CONTA DE ORIGEM/DESTINO NAO'-
+               ' ENCONTRADA!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           ELSE
+               IF WS-TRF-ID-ORI EQUAL WS-TRF-ID-DST
+                   MOVE 'ORIGEM E DESTINO SAO A MESMA CONTA!'
+                   TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+               ELSE
+                   DISPLAY 'VALOR A TRANSFERIR: ' LINE 13 COL 03
+                   FOREGROUND-COLOR IS 04
+                   ACCEPT WS-TRF-VALOR LINE 13 COL 24
+                   FOREGROUND-COLOR IS 03
+                   IF WS-TRF-VALOR = ZEROS
+                   OR WS-TRF-VALOR > WS-TRF-SALDO-ORI
+                       MOVE 'SALDO INSUFICIENTE NA CONTA'-
+                       ' DE ORIGEM!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+                   ELSE
+                       MOVE 'NAO' TO WS-TRF-FALHOU
+                       MOVE 'TRANSFER'  TO WS-JRN-OPERACAO
+                       MOVE 'CONTAS'    TO WS-JRN-ARQUIVO
+                       MOVE WS-TRF-ID-ORI TO WS-JRN-CHAVE
+                       MOVE 'INICIO'    TO WS-JRN-FASE
+                       PERFORM 9100-GRAVA-JORNAL
+
+                       MOVE WS-TRF-ID-ORI TO CONT-ID
+                       READ ARQ-CONTAS
+                           INVALID KEY
+                               MOVE 99 TO WS-FSTATUS
+                       END-READ
+                       IF WS-FSTATUS EQUAL ZEROS
+                           COMPUTE CONT-SALD = CONT-SALD - WS-TRF-VALOR
+                           COMPUTE CONT-SALD-INI =
+                               CONT-SALD-INI - WS-TRF-VALOR
+                           REWRITE CONT-SLV
+                               INVALID KEY
+                                   MOVE 99 TO WS-FSTATUS
+                           END-REWRITE
+                           IF WS-FSTATUS EQUAL ZEROS
+                               MOVE 'TRANSF-DEB' TO WS-JRN-OPERACAO
+                               MOVE 'CONTAS'     TO WS-JRN-ARQUIVO
+                               MOVE WS-TRF-ID-ORI TO WS-JRN-CHAVE
+                               MOVE 'FIM'        TO WS-JRN-FASE
+                               PERFORM 9100-GRAVA-JORNAL
+                           ELSE
+                               MOVE 'SIM' TO WS-TRF-FALHOU
+                               MOVE 'TRANSFER'  TO WS-JRN-OPERACAO
+                               MOVE 'CONTAS'    TO WS-JRN-ARQUIVO
+                               MOVE WS-TRF-ID-ORI TO WS-JRN-CHAVE
+                               MOVE 'ERRO'      TO WS-JRN-FASE
+                               PERFORM 9100-GRAVA-JORNAL
+                           END-IF
+                       ELSE
+                           MOVE 'SIM' TO WS-TRF-FALHOU
+                           MOVE 'TRANSFER'  TO WS-JRN-OPERACAO
+                           MOVE 'CONTAS'    TO WS-JRN-ARQUIVO
+                           MOVE WS-TRF-ID-ORI TO WS-JRN-CHAVE
+                           MOVE 'ERRO'      TO WS-JRN-FASE
+                           PERFORM 9100-GRAVA-JORNAL
+                       END-IF
+
+                       IF WS-TRF-FALHOU NOT EQUAL 'SIM'
+                           MOVE ZEROS TO WS-FSTATUS
+                           MOVE WS-TRF-ID-DST TO CONT-ID
+                           READ ARQ-CONTAS
+                               INVALID KEY
+                                   MOVE 99 TO WS-FSTATUS
+                           END-READ
+                           IF WS-FSTATUS EQUAL ZEROS
+                               COMPUTE CONT-SALD =
+                                   CONT-SALD + WS-TRF-VALOR
+                               COMPUTE CONT-SALD-INI =
+                                   CONT-SALD-INI + WS-TRF-VALOR
+                               REWRITE CONT-SLV
+                                   INVALID KEY
+                                       MOVE 99 TO WS-FSTATUS
+                               END-REWRITE
+                           END-IF
+                           IF WS-FSTATUS EQUAL ZEROS
+                               MOVE 'TRANSF-CRD' TO WS-JRN-OPERACAO
+                               MOVE 'CONTAS'     TO WS-JRN-ARQUIVO
+                               MOVE WS-TRF-ID-DST TO WS-JRN-CHAVE
+                               MOVE 'FIM'        TO WS-JRN-FASE
+                               PERFORM 9100-GRAVA-JORNAL
+                           ELSE
+                               MOVE 'SIM' TO WS-TRF-FALHOU
+                               MOVE WS-TRF-ID-ORI TO CONT-ID
+                               READ ARQ-CONTAS
+                                   INVALID KEY
+                                       CONTINUE
+                               END-READ
+                               COMPUTE CONT-SALD =
+                                   CONT-SALD + WS-TRF-VALOR
+                               COMPUTE CONT-SALD-INI =
+                                   CONT-SALD-INI + WS-TRF-VALOR
+                               MOVE 'TRANSF-RB' TO WS-JRN-OPERACAO
+                               MOVE 'CONTAS'          TO WS-JRN-ARQUIVO
+                               MOVE WS-TRF-ID-ORI      TO WS-JRN-CHAVE
+                               REWRITE CONT-SLV
+                                   INVALID KEY
+                                       MOVE 'ERRO'    TO WS-JRN-FASE
+                                       PERFORM 9100-GRAVA-JORNAL
+                                   NOT INVALID KEY
+                                       MOVE 'FIM'     TO WS-JRN-FASE
+                                       PERFORM 9100-GRAVA-JORNAL
+                               END-REWRITE
+                           END-IF
+                       END-IF
+
+                       IF WS-TRF-FALHOU EQUAL 'SIM'
+                           MOVE 'NAO FOI POSSIVEL CONCLUIR A'-
+                           ' TRANSFERENCIA!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                           DISPLAY LB-FILE-ST
+                       ELSE
+                           MOVE 'TRANSFERENCIA REALIZADA COM'-
+                           ' SUCESSO!' TO WS-STATUSOP
+                           DISPLAY LB-OPERACAO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+      *----LISTAGEM DO SALDO TOTAL POR TIPO DE CONTA-----------------------*
+       3007-LISTAR-SALDO-TOTAL.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'SALDO TOTAL POR TIPO DE CONTA' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE ZEROS TO WSC-TIPO-TOTAL-GERAL
+           MOVE ZEROS TO WSC-TIPO-TOTAL(1)
+           MOVE ZEROS TO WSC-TIPO-TOTAL(2)
+           MOVE ZEROS TO WSC-TIPO-TOTAL(3)
+
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF CONT-TIPO = 01 OR 02 OR 03
+                           ADD CONT-SALD TO WSC-TIPO-TOTAL(CONT-TIPO)
+                           ADD CONT-SALD TO WSC-TIPO-TOTAL-GERAL
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+
+           DISPLAY 'SALDO POR TIPO DE CONTA' LINE 06 COL 03
+           FOREGROUND-COLOR IS 05
+           DISPLAY 'CARTEIRA......: R$' LINE 07 COL 03
+           FOREGROUND-COLOR IS 04
+           DISPLAY WSC-TIPO-TOTAL(1) LINE 07 COL 23
+           FOREGROUND-COLOR IS 03
+           DISPLAY 'CONTA CORRENTE: R$' LINE 08 COL 03
+           FOREGROUND-COLOR IS 04
+           DISPLAY WSC-TIPO-TOTAL(2) LINE 08 COL 23
+           FOREGROUND-COLOR IS 03
+           DISPLAY 'POUPANCA......: R$' LINE 09 COL 03
+           FOREGROUND-COLOR IS 04
+           DISPLAY WSC-TIPO-TOTAL(3) LINE 09 COL 23
+           FOREGROUND-COLOR IS 03
+           DISPLAY 'TOTAL GERAL...: R$' LINE 11 COL 03
+           FOREGROUND-COLOR IS 04
+           DISPLAY WSC-TIPO-TOTAL-GERAL LINE 11 COL 23
+           FOREGROUND-COLOR IS 05
+           MOVE SPACES TO WS-STATUSOP
+           DISPLAY LB-OPERACAO.
+
+      *----CONCILIACAO DO SALDO DE CADA CONTA CONTRA OS MOVIMENTOS--------*
+       3008-CONCILIAR-SALDOS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'CONCILIAR SALDOS' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           MOVE 09 TO WSC-LINHA
+           MOVE 'NAO' TO WSC-ACHOU
+           MOVE 'NAO' TO WS-CON-DIVERGENTE
+           DISPLAY 'CONTA                     MOVTOS   SALDO    SIT.'
+           LINE 08 COL 03 FOREGROUND-COLOR IS 03
+
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       PERFORM 8210-SOMA-MOVIMENTOS-CONTA
+                       IF WSC-LINHA < 22
+                           DISPLAY CONTA-NMBANC LINE WSC-LINHA COL 03
+                           FOREGROUND-COLOR IS 04
+                           DISPLAY WS-CON-SALDO-MOVTO LINE WSC-LINHA
+                           COL 29 FOREGROUND-COLOR IS 04
+                           DISPLAY CONT-SALD LINE WSC-LINHA COL 38
+                           FOREGROUND-COLOR IS 04
+                           IF WS-CON-SALDO-MOVTO NOT EQUAL CONT-SALD
+                               DISPLAY 'DIVERGENTE' LINE WSC-LINHA
+                               COL 47 FOREGROUND-COLOR IS 06
+                               MOVE 'SIM' TO WS-CON-DIVERGENTE
+                           ELSE
+                               DISPLAY 'OK' LINE WSC-LINHA COL 47
+                               FOREGROUND-COLOR IS 02
+                           END-IF
+                           ADD 1 TO WSC-LINHA
+                           MOVE 'SIM' TO WSC-ACHOU
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+
+           IF WSC-ACHOU EQUAL 'NAO'
+               MOVE 'NENHUMA CONTA CADASTRADA!' TO WS-STATUSOP
+           ELSE
+               IF WS-CON-DIVERGENTE EQUAL 'SIM'
+                   MOVE 'CONCLUIDA - HA CONTAS COM SALDO'-
+                   ' DIVERGENTE!' TO WS-STATUSOP
+               ELSE
+                   MOVE 'CONCLUIDA - TODOS OS SALDOS CONFEREM!'
+                   TO WS-STATUSOP
+               END-IF
+           END-IF
+           DISPLAY LB-OPERACAO.
+
+      *----DESCOBRE O PROXIMO CONT-ID LIVRE (MAIOR ID + 1)----------------*
+       3012-PROXIMO-ID-CONTA.
+           MOVE 1 TO WS-CONT-01-C
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       COMPUTE WS-CONT-01-C = CONT-ID + 1
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *----VALIDA O CODIGO DO BANCO DE UMA CONTA CONTRA A TAB-BANCOS-----*
+       3010-VALIDA-BANCO-CONTA.
+           MOVE 'NO' TO WS-ABC-OK
+           MOVE 1 TO WS-BANCO-IDX
+           PERFORM UNTIL WS-BANCO-IDX > WS-QTD-BANCOS
+               IF WSR-ID-BANCO(WS-BANCO-IDX) = WSR-IDCONTABANCO
+                   MOVE 'OK' TO WS-ABC-OK
+                   MOVE WS-QTD-BANCOS TO WS-BANCO-IDX
+               END-IF
+               ADD 1 TO WS-BANCO-IDX
+           END-PERFORM.
+
+      *---------------------AREA RESERVADA PARA BANCOS-------------------*
+       4000-MENU-BANCOS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'PAGINA DE BANCOS' TO WS-PAG
+           MOVE ZERO TO WS-OPCAO
+           DISPLAY LB-CABECALHO
+           DISPLAY LB-BANCOS
+           PERFORM UNTIL WS-OPCAO = 99
+               MOVE ZEROS TO WS-OPCAO
+               ACCEPT LB-OPCAO-BANCO
+               EVALUATE WS-OPCAO
+               WHEN 01
+                   PERFORM 4001-CADASTRO-BANCOS
+               WHEN 02
+                   PERFORM 4002-LISTAR-BANCOS
+               WHEN 99
+                   PERFORM 0000-INICIALIZACAO
+               WHEN OTHER
+                   MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+           END-PERFORM.
+
+      *----CADASTRAMENTO DE BANCOS----------------------------------------*
+       4001-CADASTRO-BANCOS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'CADASTRAR BANCO' TO WS-PAG
+           MOVE SPACES TO WS-MREGI
+           PERFORM UNTIL WS-MREGI = 'OK'
+               MOVE SPACES TO WS-MREGI
+               MOVE ZEROS TO WS-BANCO-CAD-COD
+               MOVE SPACES TO WS-BANCO-CAD-NOME
+               DISPLAY LB-CABECALHO
+               DISPLAY LB-CADASTRO-BANCOS
+               DISPLAY LB-OPERACAO
+               ACCEPT LB-BANCO-COD
+
+               MOVE 'NO' TO WS-BANCO-OK
+               MOVE 1 TO WS-BANCO-IDX
+               PERFORM UNTIL WS-BANCO-IDX > WS-QTD-BANCOS
+                   IF WSR-ID-BANCO(WS-BANCO-IDX) = WS-BANCO-CAD-COD
+                       MOVE 'OK' TO WS-BANCO-OK
+                       MOVE WS-QTD-BANCOS TO WS-BANCO-IDX
+                   END-IF
+                   ADD 1 TO WS-BANCO-IDX
+               END-PERFORM
+
+               IF WS-BANCO-OK EQUAL 'OK'
+                   MOVE 'CODIGO DE BANCO JA CADASTRADO!'
+                   TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+               ELSE
+                   ACCEPT LB-BANCO-NOME
+                   MOVE WS-BANCO-CAD-COD  TO ARQCOD-BANCO
+                   MOVE WS-BANCO-CAD-NOME TO ARQNME-BANCO
+                   OPEN EXTEND ARQ-BANCOS
+                   IF WS-FSTATUS = 35
+                       OPEN OUTPUT ARQ-BANCOS
+                       CLOSE ARQ-BANCOS
+                       OPEN EXTEND ARQ-BANCOS
+                   END-IF
+                   WRITE ARQ-REC-BANCO
+                   CLOSE ARQ-BANCOS
+                   MOVE 'BANCO CADASTRADO COM SUCESSO!' TO WS-STATUSOP
+                   DISPLAY LB-OPERACAO
+                   PERFORM 4010-CARREGA-BANCOS
+               END-IF
+
+               DISPLAY 'DESEJA CADASTRAR MAIS UM BANCO?'
+               LINE 10 COL 03 FOREGROUND-COLOR IS 05
+               PERFORM UNTIL WS-MREGI = 'OK' OR 'NO'
+                   DISPLAY '[01]SIM' LINE 11 COL 37
+                   FOREGROUND-COLOR IS 08
+                   DISPLAY '[02]NAO' LINE 12 COL 37
+                   FOREGROUND-COLOR IS 08
+                   DISPLAY 'OPCAO: ' LINE 13 COL 37
+                   FOREGROUND-COLOR IS 04
+                   ACCEPT WS-OPCAO LINE 13 COL 47
+                   FOREGROUND-COLOR IS 04
+                   EVALUATE TRUE
+                   WHEN WS-OPCAO = 01
+                       MOVE 'NO' TO WS-MREGI
+                   WHEN WS-OPCAO = 02
+                       MOVE 'OK' TO WS-MREGI
+                   WHEN OTHER
+                       MOVE 'OPCAO INVALIDA!' TO WS-STATUSOP
+                       DISPLAY LB-OPERACAO
+               END-PERFORM
+           END-PERFORM
+           MOVE SPACES TO WS-MREGI.
+
+      *----LISTAGEM DE TODOS OS BANCOS CADASTRADOS-------------------------*
+       4002-LISTAR-BANCOS.
+           MOVE SPACES TO WS-STATUSOP
+           MOVE SPACES TO WS-PAG
+           MOVE 'LISTAR BANCOS' TO WS-PAG
+           DISPLAY LB-CABECALHO
+           DISPLAY 'CODIGO   NOME DO BANCO'
+           LINE 06 COL 03 FOREGROUND-COLOR IS 03
+           IF WS-QTD-BANCOS EQUAL ZEROS
+               MOVE 'NENHUM BANCO CADASTRADO!' TO WS-STATUSOP
+           ELSE
+               MOVE SPACES TO WS-STATUSOP
+               MOVE 1 TO WS-BANCO-IDX
+               PERFORM UNTIL WS-BANCO-IDX > WS-QTD-BANCOS
+                   COMPUTE WSC-LINHA = WS-BANCO-IDX + 7
+                   DISPLAY WSR-ID-BANCO(WS-BANCO-IDX)
+                   LINE WSC-LINHA COL 03 FOREGROUND-COLOR IS 04
+                   DISPLAY WSR-NME-BANCO(WS-BANCO-IDX)
+                   LINE WSC-LINHA COL 12 FOREGROUND-COLOR IS 04
+                   ADD 1 TO WS-BANCO-IDX
+               END-PERFORM
+           END-IF
+           DISPLAY LB-OPERACAO.
+
+      *----CARREGA A TAB-BANCOS A PARTIR DO ARQUIVO DE BANCOS-------------*
+       4010-CARREGA-BANCOS.
+           MOVE ZEROS TO WS-QTD-BANCOS
+           OPEN INPUT ARQ-BANCOS
+           IF WS-FSTATUS EQUAL ZEROS
+               MOVE ZERO TO WS-EOF
+               PERFORM UNTIL WS-EOF EQUAL 1 OR WS-QTD-BANCOS = 13
+                   READ ARQ-BANCOS
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           ADD 1 TO WS-QTD-BANCOS
+                           MOVE ARQCOD-BANCO
+                               TO WSR-ID-BANCO(WS-QTD-BANCOS)
+                           MOVE ARQNME-BANCO
+                               TO WSR-NME-BANCO(WS-QTD-BANCOS)
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-BANCOS
+           END-IF
+           MOVE ZERO TO WS-EOF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *---------AREA RESERVADA PARA ATUALIZACAO/CONCILIACAO DE SALDOS----*
+      *----CREDITA NA CONTA O VALOR DE UMA RECEITA RECEM-GRAVADA---------*
+       8100-ATUALIZA-SALDO-RECEITA.
+           MOVE 'NAO' TO WS-SALDO-ACHOU
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1 OR WS-SALDO-ACHOU EQUAL 'SIM'
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF CONTA-NMBANC EQUAL ARQR-CONTA
+                           ADD ARQR-VAL TO CONT-SALD
+                           REWRITE CONT-SLV
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   MOVE 'SIM' TO WS-SALDO-ACHOU
+                           END-REWRITE
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+           IF WS-SALDO-ACHOU NOT EQUAL 'SIM'
+               MOVE 'CONTA NAO ENCONTRADA/NAO ATUALIZADA -'-
+               ' SALDO DIVERGENTE!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           END-IF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *----DEBITA DA CONTA O VALOR DE UMA DESPESA RECEM-GRAVADA----------*
+       8110-ATUALIZA-SALDO-DESPESA.
+           MOVE 'NAO' TO WS-SALDO-ACHOU
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1 OR WS-SALDO-ACHOU EQUAL 'SIM'
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF CONTA-NMBANC EQUAL ARQD-CONTA
+                           IF ARQD-VAL > CONT-SALD
+                               MOVE 'SIM' TO WS-SALDO-ACHOU
+                               MOVE 'SALDO INSUFICIENTE NA CONTA -'-
+                               ' DESPESA NAO ATUALIZADA!' TO WS-STATUSOP
+                               DISPLAY LB-OPERACAO
+                           ELSE
+                               SUBTRACT ARQD-VAL FROM CONT-SALD
+                               REWRITE CONT-SLV
+                                   INVALID KEY
+                                       CONTINUE
+                                   NOT INVALID KEY
+                                       MOVE 'SIM' TO WS-SALDO-ACHOU
+                               END-REWRITE
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+           IF WS-SALDO-ACHOU NOT EQUAL 'SIM'
+               MOVE 'CONTA NAO ENCONTRADA/NAO ATUALIZADA -'-
+               ' SALDO DIVERGENTE!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           END-IF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *----ESTORNA (DEBITA) DA CONTA O VALOR DE UMA RECEITA EDITADA OU---*
+      *----REMOVIDA. ESPERA WS-AJS-CONTA-ANT/WS-AJS-VALOR-ANT PREENCHIDOS-*
+       8120-ESTORNA-SALDO-RECEITA.
+           MOVE 'NAO' TO WS-SALDO-ACHOU
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1 OR WS-SALDO-ACHOU EQUAL 'SIM'
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF CONTA-NMBANC EQUAL WS-AJS-CONTA-ANT
+                           SUBTRACT WS-AJS-VALOR-ANT FROM CONT-SALD
+                           REWRITE CONT-SLV
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   MOVE 'SIM' TO WS-SALDO-ACHOU
+                           END-REWRITE
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+           IF WS-SALDO-ACHOU NOT EQUAL 'SIM'
+               MOVE 'CONTA ANTERIOR NAO ENCONTRADA -'-
+               ' SALDO DIVERGENTE!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           END-IF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *----ESTORNA (CREDITA) NA CONTA O VALOR DE UMA DESPESA EDITADA OU--*
+      *----REMOVIDA. ESPERA WS-AJS-CONTA-ANT/WS-AJS-VALOR-ANT PREENCHIDOS-*
+       8130-ESTORNA-SALDO-DESPESA.
+           MOVE 'NAO' TO WS-SALDO-ACHOU
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1 OR WS-SALDO-ACHOU EQUAL 'SIM'
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF CONTA-NMBANC EQUAL WS-AJS-CONTA-ANT
+                           ADD WS-AJS-VALOR-ANT TO CONT-SALD
+                           REWRITE CONT-SLV
+                               INVALID KEY
+                                   CONTINUE
+                               NOT INVALID KEY
+                                   MOVE 'SIM' TO WS-SALDO-ACHOU
+                           END-REWRITE
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+           IF WS-SALDO-ACHOU NOT EQUAL 'SIM'
+               MOVE 'CONTA ANTERIOR NAO ENCONTRADA -'-
+               ' SALDO DIVERGENTE!' TO WS-STATUSOP
+               DISPLAY LB-OPERACAO
+           END-IF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *----VALIDA A CONTA DIGITADA NA POSTAGEM DE UMA RECEITA/DESPESA----*
+      *----CONTRA ARQ-CONTAS. ESPERA WS-VC-CONTA PREENCHIDO--------------*
+      *----DEVOLVE WS-VC-ACHOU/WS-VC-SALDO--------------------------------*
+       8140-VALIDA-CONTA-MOVIMENTO.
+           MOVE 'NAO' TO WS-VC-ACHOU
+           MOVE ZEROS TO WS-VC-SALDO
+           MOVE ZEROS TO CONT-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-CONTAS KEY IS NOT LESS THAN CONT-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1 OR WS-VC-ACHOU EQUAL 'SIM'
+               READ ARQ-CONTAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF CONTA-NMBANC EQUAL WS-VC-CONTA
+                           MOVE 'SIM' TO WS-VC-ACHOU
+                           MOVE CONT-SALD TO WS-VC-SALDO
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *----SOMA OS MOVIMENTOS (RECEITAS - DESPESAS) DA CONTA CORRENTE----*
+      *----NO REGISTRO CONT-SLV, PARA USO PELA CONCILIACAO DE SALDOS-----*
+       8210-SOMA-MOVIMENTOS-CONTA.
+           MOVE ZEROS TO WS-CON-SOMA-RECB
+           MOVE ZEROS TO WS-CON-SOMA-DESP
+
+           MOVE ZEROS TO ARQR-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-RECEITAS KEY IS NOT LESS THAN ARQR-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-RECEITAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF ARQR-CONTA EQUAL CONTA-NMBANC
+                           ADD ARQR-VAL TO WS-CON-SOMA-RECB
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+
+           MOVE ZEROS TO ARQD-ID
+           MOVE ZERO TO WS-EOF
+           START ARQ-DESPESAS KEY IS NOT LESS THAN ARQD-ID
+               INVALID KEY
+                   MOVE 1 TO WS-EOF
+           END-START
+           PERFORM UNTIL WS-EOF EQUAL 1
+               READ ARQ-DESPESAS NEXT RECORD
+                   AT END
+                       MOVE 1 TO WS-EOF
+                   NOT AT END
+                       IF ARQD-CONTA EQUAL CONTA-NMBANC
+                           ADD ARQD-VAL TO WS-CON-SOMA-DESP
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE ZERO TO WS-EOF
+
+           COMPUTE WS-CON-SALDO-MOVTO =
+               CONT-SALD-INI + WS-CON-SOMA-RECB - WS-CON-SOMA-DESP
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *---------------------AREA RESERVADA PARA O JORNAL------------------*
+      *----GRAVA UMA LINHA NO JORNAL DE TRANSACOES-------------------------*
+      *----ESPERA WS-JRN-OPERACAO/ARQUIVO/CHAVE/FASE JA PREENCHIDOS--------*
+       9100-GRAVA-JORNAL.
+           MOVE WS-FSTATUS       TO JRN-FSTATUS
+           ACCEPT JRN-DATA FROM DATE YYYYMMDD
+           ACCEPT JRN-HORA FROM TIME
+           MOVE WS-JRN-FASE      TO JRN-FASE
+           MOVE WS-JRN-OPERACAO  TO JRN-OPERACAO
+           MOVE WS-JRN-ARQUIVO   TO JRN-ARQUIVO
+           MOVE WS-JRN-CHAVE     TO JRN-CHAVE
+
+           OPEN EXTEND ARQ-JORNAL
+           IF WS-FSTATUS = 35
+               OPEN OUTPUT ARQ-JORNAL
+               CLOSE ARQ-JORNAL
+               OPEN EXTEND ARQ-JORNAL
+           END-IF
+           WRITE ARQ-REC-JORNAL
+           CLOSE ARQ-JORNAL
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *----LE O JORNAL NA INICIALIZACAO E AVISA O OPERADOR SE A ULTIMA----*
+      *----OPERACAO DE CADASTRO FICOU EM ABERTO (SEM FASE 'FIM')----------*
+       9200-VERIFICA-JORNAL.
+           MOVE SPACES TO WS-JRN-ULT-FASE
+           MOVE SPACES TO WS-JRN-ULT-OPERACAO
+           MOVE SPACES TO WS-JRN-ULT-ARQUIVO
+           MOVE ZEROS  TO WS-JRN-ULT-CHAVE
+
+           OPEN INPUT ARQ-JORNAL
+           IF WS-FSTATUS EQUAL ZEROS
+               MOVE ZERO TO WS-EOF
+               PERFORM UNTIL WS-EOF EQUAL 1
+                   READ ARQ-JORNAL
+                       AT END
+                           MOVE 1 TO WS-EOF
+                       NOT AT END
+                           MOVE JRN-FASE     TO WS-JRN-ULT-FASE
+                           MOVE JRN-OPERACAO TO WS-JRN-ULT-OPERACAO
+                           MOVE JRN-ARQUIVO  TO WS-JRN-ULT-ARQUIVO
+                           MOVE JRN-CHAVE    TO WS-JRN-ULT-CHAVE
+                   END-READ
+               END-PERFORM
+               CLOSE ARQ-JORNAL
+           END-IF
+           MOVE ZERO TO WS-EOF
+
+           IF WS-JRN-ULT-FASE EQUAL 'INICIO'
+               DISPLAY 'ATENCAO: A SESSAO ANTERIOR FOI'-
+               ' INTERROMPIDA DURANTE UM CADASTRO.'
+               DISPLAY 'ARQUIVO: ' WS-JRN-ULT-ARQUIVO
+               '   CHAVE: ' WS-JRN-ULT-CHAVE
+               DISPLAY 'CONFIRA O REGISTRO ANTES DE'-
+               ' CONTINUAR O CADASTRO.'
+           END-IF
+           MOVE ZEROS TO WS-FSTATUS.
+
+      *FINALIZACAO DO PROGRAMA.
+       9999-ENCERRAPROGRAM.
+      *----------------------FECHAMENTO DE ARQUIVOS--------------------*
+
+            CLOSE ARQ-CONTAS ARQ-RECEITAS ARQ-DESPESAS.
+            GOBACK.
